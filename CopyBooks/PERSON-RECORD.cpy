@@ -0,0 +1,21 @@
+      * Shared layout for the person master used by every file-based
+      * person program. COPY this with REPLACING to rename the
+      * PREFIX group (and every PREFIX- field) to whatever the FD/WS
+      * entry needs, longest words first, e.g.
+      *     COPY 'PERSON-RECORD.cpy'
+      *         REPLACING PREFIX-ID BY FI_PERSON-ID
+      *                   PREFIX-NAME BY FI_PERSON-NAME
+      *                   PREFIX-SURNAME BY FI_PERSON-SURNAME
+      *                   PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+      *                   PREFIX-STATUS BY FI_PERSON-STATUS
+      *                   PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+      *                   PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+      *                   PREFIX BY FI_PERSON.
+       01 PREFIX.
+          02 PREFIX-ID PIC 9(6).
+          02 PREFIX-NAME PIC X(16).
+          02 PREFIX-SURNAME PIC X(25).
+          02 PREFIX-BIRTH-YEAR PIC 9(4).
+          02 PREFIX-STATUS PIC X(1).
+             88 PREFIX-ACTIVE VALUE 'A'.
+             88 PREFIX-INACTIVE VALUE 'I'.
