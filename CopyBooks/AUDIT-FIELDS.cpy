@@ -0,0 +1,12 @@
+      * Shared WORKING-STORAGE fields for the audit trail written by
+      * AUDIT-TRAIL.cpy's WRITE-AUDIT-SECTION. COPY this directly into
+      * WORKING-STORAGE SECTION (fixed names, no REPLACING - every
+      * caller fills in the same fields before each PERFORM
+      * WRITE-AUDIT-SECTION).
+           01 W_AUDIT-DATE PIC 9(8).
+           01 W_AUDIT-TIME PIC 9(8).
+           01 W_AUDIT-PROGRAM PIC X(20).
+           01 W_AUDIT-OPERATION PIC X(10).
+           01 W_AUDIT-KEY PIC X(20).
+           01 W_AUDIT-BEFORE PIC X(80).
+           01 W_AUDIT-AFTER PIC X(80).
