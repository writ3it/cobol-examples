@@ -0,0 +1,16 @@
+           01 DB-SERVER PIC X(40).
+           01 DB-PORT PIC X(10).
+           01 DB-NAME PIC X(40).
+           01 DB-USER PIC X(40).
+           01 DB-PASSWORD PIC X(40).
+
+           01 SQLSTATE-RETRY-COUNT PIC 9(2) VALUE 0.
+           01 SQLSTATE-RETRY-MAX PIC 9(2) VALUE 3.
+           01 SQLSTATE-RETRY-SW PIC X(1) VALUE 'N'.
+               88 SQLSTATE-RETRY-NEEDED VALUE 'Y'.
+           01 W_SLEEP-SECONDS PIC 9(9) COMP-5 VALUE 0.
+           01 W_SLEEP-NANOS PIC 9(9) COMP-5 VALUE 0.
+
+           01 W_LOG-DATE PIC 9(8).
+           01 W_LOG-TIME PIC 9(8).
+           01 W_LOG-MESSAGE PIC X(150).
