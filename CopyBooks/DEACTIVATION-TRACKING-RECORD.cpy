@@ -0,0 +1,16 @@
+      * Shared layout for the persistent deactivation-date tracking
+      * file keyed by person ID. 04_START_AND_DELETE WRITEs/REWRITEs
+      * one of these the moment it flips a record inactive; 06_PURGE
+      * reads one by key for every FI_PERSON-INACTIVE record it sees,
+      * so the physical purge can be gated on how long ago that
+      * record was actually deactivated rather than purging on sight.
+      * COPY this with REPLACING the same way PERSON-RECORD.cpy is
+      * copied, e.g.
+      *     COPY 'DEACTIVATION-TRACKING-RECORD.cpy'
+      *         REPLACING PREFIX-ID BY DT_PERSON-ID
+      *                   PREFIX-DEACTIVATED-ON BY
+      *                       DT_PERSON-DEACTIVATED-ON
+      *                   PREFIX BY DT_PERSON.
+       01 PREFIX.
+          02 PREFIX-ID PIC 9(6).
+          02 PREFIX-DEACTIVATED-ON PIC 9(8).
