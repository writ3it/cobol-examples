@@ -0,0 +1,7 @@
+      * Shared layout for the SQL job error log appended to by
+      * SQLSTATE-CHECK.cpy's LOG-SQL-ERROR-SECTION. Every mariadb
+      * program SELECTs this as SQL-ERROR-LOG, assigned to
+      * 'sql_error.log', so the same file accumulates one line per
+      * error/warning across every SQL program and every run.
+       FD SQL-ERROR-LOG.
+       01 L_ERROR-LOG-REC PIC X(200).
