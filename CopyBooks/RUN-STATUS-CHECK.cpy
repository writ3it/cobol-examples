@@ -0,0 +1,42 @@
+      * Shared "last completed step" marker for the person-file daily
+      * run chain (02_WRITE -> 03_REWRITE -> 04_START_AND_DELETE ->
+      * 01_SORT - see 07_DAILY_RUN). Each mutating step sets
+      * W_REQUIRED-STATUS to the marker it needs to see from the step
+      * before it, PERFORMs CHECK-RUN-STATUS-SECTION before doing any
+      * work, then sets W_NEW-STATUS to its own step code and PERFORMs
+      * UPDATE-RUN-STATUS-SECTION once it has finished successfully.
+      * A step run twice in a row, or run before its prerequisite,
+      * finds the marker doesn't match what it needs and refuses to
+      * run instead of mutating output.dat out of sequence.
+      *
+      * Calling program must declare, under these exact names:
+      *     SELECT RUN-STATUS-FILE ASSIGN TO 'daily_run_status.ctl'
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS W_RUN-STATUS-FS.
+      *     FD  RUN-STATUS-FILE.
+      *     01  RUN-STATUS-REC PIC X(10).
+      *     01  W_RUN-STATUS-FS PIC X(2).
+      *     01  RUN-STATUS-CODE PIC X(10) VALUE SPACES.
+      *     01  W_REQUIRED-STATUS PIC X(10).
+      *     01  W_NEW-STATUS PIC X(10).
+       CHECK-RUN-STATUS-SECTION SECTION.
+           OPEN INPUT RUN-STATUS-FILE.
+           IF W_RUN-STATUS-FS = '00'
+               READ RUN-STATUS-FILE INTO RUN-STATUS-CODE
+               CLOSE RUN-STATUS-FILE
+           ELSE
+               MOVE SPACES TO RUN-STATUS-CODE
+           END-IF.
+
+           IF RUN-STATUS-CODE NOT = W_REQUIRED-STATUS
+               DISPLAY '** Run refused - last completed step was "'
+                   RUN-STATUS-CODE '", this step requires "'
+                   W_REQUIRED-STATUS '"'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       UPDATE-RUN-STATUS-SECTION SECTION.
+           OPEN OUTPUT RUN-STATUS-FILE.
+           WRITE RUN-STATUS-REC FROM W_NEW-STATUS.
+           CLOSE RUN-STATUS-FILE.
