@@ -0,0 +1,31 @@
+      * Appends one timestamped line per data change to the shared
+      * audit_trail.log: program name, operation, record key, and the
+      * before/after images - open-write-close each time so a program
+      * that later STOPs RUN on an error still leaves the line on disk
+      * (same reasoning as LOG-SQL-ERROR-SECTION in SQLSTATE-CHECK.cpy).
+      * Caller sets W_AUDIT-PROGRAM/OPERATION/KEY/BEFORE/AFTER (see
+      * AUDIT-FIELDS.cpy) then PERFORMs WRITE-AUDIT-SECTION right after
+      * the WRITE/REWRITE/DELETE/INSERT/UPDATE it documents.
+       WRITE-AUDIT-SECTION SECTION.
+           ACCEPT W_AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT W_AUDIT-TIME FROM TIME.
+           MOVE SPACES TO L_AUDIT-LOG-REC.
+           STRING W_AUDIT-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  W_AUDIT-TIME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  W_AUDIT-PROGRAM DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  W_AUDIT-OPERATION DELIMITED BY SPACE
+                  ' KEY=' DELIMITED BY SIZE
+                  W_AUDIT-KEY DELIMITED BY SIZE
+                  ' BEFORE=[' DELIMITED BY SIZE
+                  W_AUDIT-BEFORE DELIMITED BY SIZE
+                  '] AFTER=[' DELIMITED BY SIZE
+                  W_AUDIT-AFTER DELIMITED BY SIZE
+                  ']' DELIMITED BY SIZE
+               INTO L_AUDIT-LOG-REC
+           END-STRING.
+           OPEN EXTEND AUDIT-LOG.
+           WRITE L_AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
