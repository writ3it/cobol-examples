@@ -0,0 +1,8 @@
+      * Shared layout for the compliance audit trail appended to by
+      * AUDIT-TRAIL.cpy's WRITE-AUDIT-SECTION. Every mutating file or
+      * DB program SELECTs this as AUDIT-LOG, assigned to
+      * 'audit_trail.log', so the same file accumulates one line per
+      * WRITE/REWRITE/DELETE/INSERT/UPDATE across every program and
+      * every run - mirrors SQL-ERROR-LOG.cpy's shared-log convention.
+       FD AUDIT-LOG.
+       01 L_AUDIT-LOG-REC PIC X(250).
