@@ -0,0 +1,8 @@
+      * Shared layout for the run-trailer log appended to by
+      * JOB-TRAILER.cpy's WRITE-JOB-TRAILER-SECTION. Every batch
+      * program SELECTs this as JOB-TRAILER-LOG, assigned to
+      * 'batch_trailer.log', so the same file accumulates one trailer
+      * line per run across every program - mirrors AUDIT-LOG.cpy's
+      * and SQL-ERROR-LOG.cpy's shared-log convention.
+       FD JOB-TRAILER-LOG.
+       01 L_TRAILER-LOG-REC PIC X(80).
