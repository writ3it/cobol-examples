@@ -0,0 +1,66 @@
+      * Builds the MariaDB ODBC connection string into BUFFER from
+      * environment variables, so the DSN and password live in one
+      * place instead of a hardcoded STRING in every SQL program.
+      * Set COBOLDB_SERVER, COBOLDB_PORT, COBOLDB_NAME, COBOLDB_USER
+      * and COBOLDB_PASSWORD before running any of the mariadb
+      * programs; any variable left unset falls back to the original
+      * example value.
+       DB-CONNECT-SECTION SECTION.
+           MOVE SPACES TO DB-SERVER DB-PORT DB-NAME
+                          DB-USER DB-PASSWORD.
+
+           ACCEPT DB-SERVER FROM ENVIRONMENT-VARIABLE "COBOLDB_SERVER".
+           IF DB-SERVER = SPACES
+               MOVE "10.0.1.2" TO DB-SERVER
+           END-IF.
+
+           ACCEPT DB-PORT FROM ENVIRONMENT-VARIABLE "COBOLDB_PORT".
+           IF DB-PORT = SPACES
+               MOVE "3306" TO DB-PORT
+           END-IF.
+
+           ACCEPT DB-NAME FROM ENVIRONMENT-VARIABLE "COBOLDB_NAME".
+           IF DB-NAME = SPACES
+               MOVE "coboldb" TO DB-NAME
+           END-IF.
+
+           ACCEPT DB-USER FROM ENVIRONMENT-VARIABLE "COBOLDB_USER".
+           IF DB-USER = SPACES
+               MOVE "cobolusr" TO DB-USER
+           END-IF.
+
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VARIABLE
+               "COBOLDB_PASSWORD".
+           IF DB-PASSWORD = SPACES
+               MOVE "cobolExamplePassword" TO DB-PASSWORD
+           END-IF.
+
+           STRING 'DRIVER={MariaDB ODBC 3.0 Driver};SERVER='
+                       DELIMITED BY SIZE
+                  DB-SERVER DELIMITED BY SPACE
+                  ';PORT=' DELIMITED BY SIZE
+                  DB-PORT DELIMITED BY SPACE
+                  ';DATABASE=' DELIMITED BY SIZE
+                  DB-NAME DELIMITED BY SPACE
+                  ';USER=' DELIMITED BY SIZE
+                  DB-USER DELIMITED BY SPACE
+                  ';PASSWORD=' DELIMITED BY SIZE
+                  DB-PASSWORD DELIMITED BY SPACE
+                  ';COMPERSSED_PROTO=0;TRACE=0' DELIMITED BY SIZE
+               INTO BUFFER.
+
+      * CONNECT is the one statement most likely to hit a transient
+      * SQLSTATE (a lock wait timeout on the server side, or a
+      * connection dropped before it was ever established), so it is
+      * the one wrapped in a retry loop - SQLSTATE-CHECK sets
+      * SQLSTATE-RETRY-NEEDED and sleeps between attempts.
+       SQL-CONNECT-WITH-RETRY-SECTION SECTION.
+           MOVE 0 TO SQLSTATE-RETRY-COUNT.
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   CONNECT TO :BUFFER
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-PERFORM.
