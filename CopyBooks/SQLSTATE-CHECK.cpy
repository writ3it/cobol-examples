@@ -1,16 +1,94 @@
+      * A negative SQLCODE used to be fatal no matter what caused it.
+      * Known-transient SQLSTATEs (lock wait timeout, lost
+      * connection) now get a few backoff-and-retry attempts before
+      * SQLSTATE-RETRY-NEEDED gives up and falls through to the
+      * ROLLBACK/STOP RUN path - see SQL-CONNECT-WITH-RETRY-SECTION
+      * in DB-CONNECT.cpy for the retry loop around CONNECT.
        SQLSTATE-CHECK SECTION.
+           MOVE 'N' TO SQLSTATE-RETRY-SW.
            IF SQLCODE < 0
-                      DISPLAY 'SQLSTATE='  SQLSTATE,
-                              ', SQLCODE=' SQLCODE
-              IF SQLERRML > 0
-                 DISPLAY 'SQL Error message:' SQLERRMC(1:SQLERRML)
+              IF (SQLSTATE = '40001' OR SQLSTATE = '08S01'
+                      OR SQLSTATE = 'HYT00')
+                  AND SQLSTATE-RETRY-COUNT < SQLSTATE-RETRY-MAX
+                 ADD 1 TO SQLSTATE-RETRY-COUNT
+                 DISPLAY 'Transient SQLSTATE=' SQLSTATE
+                     ', SQLCODE=' SQLCODE ' - retry '
+                     SQLSTATE-RETRY-COUNT ' of ' SQLSTATE-RETRY-MAX
+                 MOVE SQLSTATE-RETRY-COUNT TO W_SLEEP-SECONDS
+                 MOVE 0 TO W_SLEEP-NANOS
+                 CALL 'CBL_GC_NANOSLEEP' USING W_SLEEP-SECONDS
+                     W_SLEEP-NANOS
+                 MOVE 'Y' TO SQLSTATE-RETRY-SW
+              ELSE
+                 DISPLAY 'SQLSTATE='  SQLSTATE,
+                         ', SQLCODE=' SQLCODE
+                 MOVE SPACES TO W_LOG-MESSAGE
+                 IF SQLERRML > 0
+                    DISPLAY 'SQL Error message:' SQLERRMC(1:SQLERRML)
+                    STRING 'ERROR SQLSTATE=' DELIMITED BY SIZE
+                           SQLSTATE DELIMITED BY SIZE
+                           ' SQLCODE=' DELIMITED BY SIZE
+                           SQLCODE DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           SQLERRMC(1:SQLERRML) DELIMITED BY SIZE
+                        INTO W_LOG-MESSAGE
+                    END-STRING
+                 ELSE
+                    STRING 'ERROR SQLSTATE=' DELIMITED BY SIZE
+                           SQLSTATE DELIMITED BY SIZE
+                           ' SQLCODE=' DELIMITED BY SIZE
+                           SQLCODE DELIMITED BY SIZE
+                        INTO W_LOG-MESSAGE
+                    END-STRING
+                 END-IF
+                 PERFORM LOG-SQL-ERROR-SECTION
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+                 MOVE SQLCODE TO RETURN-CODE
+                 STOP RUN
               END-IF
-              MOVE SQLCODE TO RETURN-CODE
-              STOP RUN
            ELSE IF SQLCODE > 0 AND NOT = 100
                       DISPLAY 'SQLSTATE='  SQLSTATE,
                               ', SQLCODE=' SQLCODE
+              MOVE SPACES TO W_LOG-MESSAGE
               IF SQLERRML > 0
                  DISPLAY 'SQL Warning message:' SQLERRMC(1:SQLERRML)
+                 STRING 'WARNING SQLSTATE=' DELIMITED BY SIZE
+                        SQLSTATE DELIMITED BY SIZE
+                        ' SQLCODE=' DELIMITED BY SIZE
+                        SQLCODE DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        SQLERRMC(1:SQLERRML) DELIMITED BY SIZE
+                     INTO W_LOG-MESSAGE
+                 END-STRING
+              ELSE
+                 STRING 'WARNING SQLSTATE=' DELIMITED BY SIZE
+                        SQLSTATE DELIMITED BY SIZE
+                        ' SQLCODE=' DELIMITED BY SIZE
+                        SQLCODE DELIMITED BY SIZE
+                     INTO W_LOG-MESSAGE
+                 END-STRING
               END-IF
+              PERFORM LOG-SQL-ERROR-SECTION
+           ELSE
+              MOVE 0 TO SQLSTATE-RETRY-COUNT
            END-IF.
+
+      * Appends one timestamped line per error/warning to the shared
+      * sql_error.log, open-write-close each time so a job that later
+      * STOPs RUN (fatal errors always do) still leaves the line on
+      * disk instead of losing it with an unflushed buffer.
+       LOG-SQL-ERROR-SECTION SECTION.
+           ACCEPT W_LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT W_LOG-TIME FROM TIME.
+           OPEN EXTEND SQL-ERROR-LOG.
+           STRING W_LOG-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  W_LOG-TIME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  W_LOG-MESSAGE DELIMITED BY SIZE
+               INTO L_ERROR-LOG-REC
+           END-STRING.
+           WRITE L_ERROR-LOG-REC.
+           CLOSE SQL-ERROR-LOG.
