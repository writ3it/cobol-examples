@@ -0,0 +1,10 @@
+      * Shared WORKING-STORAGE fields for the run trailer written by
+      * JOB-TRAILER.cpy's WRITE-JOB-TRAILER-SECTION. COPY this
+      * directly into WORKING-STORAGE SECTION (fixed names, no
+      * REPLACING - every caller fills in the same fields once, right
+      * before the PERFORM WRITE-JOB-TRAILER-SECTION at STOP RUN).
+           01 W_TRAILER-DATE PIC 9(8).
+           01 W_TRAILER-TIME PIC 9(8).
+           01 W_TRAILER-PROGRAM PIC X(20).
+           01 W_TRAILER-COUNT PIC 9(9).
+           01 W_TRAILER-STATUS PIC X(10).
