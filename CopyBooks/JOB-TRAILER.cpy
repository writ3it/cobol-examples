@@ -0,0 +1,27 @@
+      * Appends one trailer line per run to the shared
+      * batch_trailer.log: program name, record count processed, and
+      * a completion status - open-write-close each time so a program
+      * that STOPs RUN right after still leaves the line on disk (same
+      * reasoning as LOG-SQL-ERROR-SECTION in SQLSTATE-CHECK.cpy and
+      * WRITE-AUDIT-SECTION in AUDIT-TRAIL.cpy).
+      * Caller sets W_TRAILER-PROGRAM/COUNT/STATUS (see
+      * JOB-TRAILER-FIELDS.cpy) then PERFORMs
+      * WRITE-JOB-TRAILER-SECTION once, right before STOP RUN.
+       WRITE-JOB-TRAILER-SECTION SECTION.
+           ACCEPT W_TRAILER-DATE FROM DATE YYYYMMDD.
+           ACCEPT W_TRAILER-TIME FROM TIME.
+           MOVE SPACES TO L_TRAILER-LOG-REC.
+           STRING W_TRAILER-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  W_TRAILER-TIME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  W_TRAILER-PROGRAM DELIMITED BY SPACE
+                  ' RECORDS=' DELIMITED BY SIZE
+                  W_TRAILER-COUNT DELIMITED BY SIZE
+                  ' STATUS=' DELIMITED BY SIZE
+                  W_TRAILER-STATUS DELIMITED BY SPACE
+               INTO L_TRAILER-LOG-REC
+           END-STRING.
+           OPEN EXTEND JOB-TRAILER-LOG.
+           WRITE L_TRAILER-LOG-REC.
+           CLOSE JOB-TRAILER-LOG.
