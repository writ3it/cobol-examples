@@ -0,0 +1,72 @@
+      * Batch version of 03_SPLIT - instead of ACCEPTing one "Name
+      * Surname" line at a time, this UNSTRINGs every line of
+      * split_batch_in.txt and writes "Name|Surname" to
+      * split_batch_out.txt, reporting each overflow the same way
+      * 03_SPLIT now does instead of losing the extra text silently.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 05_SPLIT_BATCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT LINES-IN ASSIGN TO 'split_batch_in.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT NAMES-OUT ASSIGN TO 'split_batch_out.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+      * Wide enough to hold one whole input line regardless of the
+      * 20-char UNSTRING fields below - a narrower record here would
+      * have LINE SEQUENTIAL read itself split an overlong line into
+      * two records instead of letting UNSTRING report the overflow.
+           FD LINES-IN.
+           01 I_LINE-REC PIC X(80).
+
+           FD NAMES-OUT.
+           01 O_NAME-REC PIC X(41).
+
+           WORKING-STORAGE SECTION.
+           01 B_EOF PIC A(1) VALUE 'F'.
+           01 W_NAME PIC X(20).
+           01 W_SURNAME PIC X(20).
+           01 W_REST PIC X(20).
+           01 W_LINE-COUNT PIC 9(6) VALUE 0.
+           01 W_OVERFLOW-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT LINES-IN.
+           OPEN OUTPUT NAMES-OUT.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ LINES-IN INTO I_LINE-REC
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD 1 TO W_LINE-COUNT
+                       MOVE SPACES TO W_NAME
+                       MOVE SPACES TO W_SURNAME
+                       MOVE SPACES TO W_REST
+                       UNSTRING I_LINE-REC DELIMITED BY ALL SPACE
+                           INTO W_NAME, W_SURNAME, W_REST
+                           ON OVERFLOW
+                               ADD 1 TO W_OVERFLOW-COUNT
+                               DISPLAY 'Too many characters on line '
+                                   W_LINE-COUNT
+                       END-UNSTRING
+                       MOVE SPACES TO O_NAME-REC
+                       STRING W_NAME DELIMITED BY SPACE
+                              '|' DELIMITED BY SIZE
+                              W_SURNAME DELIMITED BY SPACE
+                              INTO O_NAME-REC
+                       END-STRING
+                       WRITE O_NAME-REC
+           END-PERFORM.
+
+           CLOSE LINES-IN.
+           CLOSE NAMES-OUT.
+
+           DISPLAY W_LINE-COUNT" line(s) split, "
+               W_OVERFLOW-COUNT" overflow(s)".
+
+       STOP RUN.
