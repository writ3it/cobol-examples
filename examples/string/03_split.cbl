@@ -14,10 +14,13 @@
            DISPLAY 'Type your name and surname (use space as delimiter)'
            ACCEPT var-long-str.
            
-           UNSTRING var-long-str DELIMITED BY space
+      * ALL SPACE (not just SPACE) so the trailing blanks padded on
+      * to a PIC X(20) ACCEPT don't themselves count as extra
+      * delimiters and trip a false OVERFLOW.
+           UNSTRING var-long-str DELIMITED BY ALL SPACE
                INTO var-name, var-surname, var-rest
-      *        ON OVERFLOW DISPLAY 'Too many characters!'
-      *        NOT ON OVERFLOW DISPLAY 'Perfect!'
+               ON OVERFLOW DISPLAY 'Too many characters!'
+               NOT ON OVERFLOW DISPLAY 'Perfect!'
            END-UNSTRING.
 
            DISPLAY "Name: "var-name.
