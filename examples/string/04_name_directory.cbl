@@ -0,0 +1,77 @@
+      * Batch version of 02_CONCATENATION - instead of STRINGing one
+      * interactively-typed name/surname pair, this builds a
+      * "Surname, Name" directory line for every record in
+      * persons.txt and writes the fixed-width result to
+      * name_directory.txt for circulation.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04_NAME_DIRECTORY.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON ASSIGN TO '../SampleData/persons.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT NAME-DIRECTORY ASSIGN TO 'name_directory.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON.
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY F_PERSON-ID
+                         PREFIX-NAME BY F_PERSON-NAME
+                         PREFIX-SURNAME BY F_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY F_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY F_PERSON-STATUS
+                         PREFIX-ACTIVE BY F_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY F_PERSON-INACTIVE
+                         PREFIX BY F_PERSON.
+
+           FD NAME-DIRECTORY.
+           01 O_DIRECTORY-LINE PIC X(44).
+
+           WORKING-STORAGE SECTION.
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY S_PERSON-ID
+                         PREFIX-NAME BY S_PERSON-NAME
+                         PREFIX-SURNAME BY S_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY S_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY S_PERSON-STATUS
+                         PREFIX-ACTIVE BY S_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY S_PERSON-INACTIVE
+                         PREFIX BY S_PERSON.
+           01 B_EOF PIC A(1) VALUE 'F'.
+           01 W_POINTER PIC 99 VALUE 1.
+           01 W_REC-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PERSON.
+           OPEN OUTPUT NAME-DIRECTORY.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON INTO S_PERSON
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       MOVE 1 TO W_POINTER
+                       MOVE SPACES TO O_DIRECTORY-LINE
+                       STRING S_PERSON-SURNAME DELIMITED BY SPACE
+                              ', ' DELIMITED BY SIZE
+                              S_PERSON-NAME DELIMITED BY SPACE
+                              INTO O_DIRECTORY-LINE
+                              WITH POINTER W_POINTER
+                              ON OVERFLOW
+                                  DISPLAY 'String overflow for '
+                                      S_PERSON-ID
+                       END-STRING
+                       WRITE O_DIRECTORY-LINE
+                       ADD 1 TO W_REC-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE PERSON.
+           CLOSE NAME-DIRECTORY.
+
+           DISPLAY W_REC-COUNT" name(s) written to name_directory.txt".
+
+       STOP RUN.
