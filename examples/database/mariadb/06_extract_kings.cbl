@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 06_extract_kings.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT KINGS-OUT ASSIGN TO 'kings_of_poland.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+
+           FD KINGS-OUT.
+           01 O_KING-REC.
+              02 O_KING-ID PIC 9(10).
+              02 FILLER PIC X(3) VALUE " | ".
+              02 O_KING-NAME PIC X(50).
+              02 FILLER PIC X(3) VALUE " | ".
+              02 O_KING-YEAR-OF-BIRTH PIC 9(4).
+              02 FILLER PIC X(3) VALUE " | ".
+              02 O_KING-YEAR-OF-DEATH PIC 9(4).
+              02 FILLER PIC X(3) VALUE " | ".
+              02 O_KING-REIGN-YEAR-START PIC 9(4).
+              02 FILLER PIC X(3) VALUE " | ".
+              02 O_KING-REIGN-YEAR-END PIC 9(4).
+
+           WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  HOSTVARS.
+               05 BUFFER               PIC X(1024).
+               05 king.
+                   10 king-id              PIC 9(10).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-name            PIC X(50).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-year_of_birth   PIC 9(4).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-year_of_death   PIC 9(4).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-reign_year_start PIC 9(4).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-reign_year_end  PIC 9(4).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
+
+           01 W_REC-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DB-CONNECT-SECTION.
+
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
+
+           EXEC SQL
+               DECLARE EXTRACT_KINGS CURSOR FOR
+               SELECT id, name,year_of_birth,year_of_death,
+               reign_year_start,reign_year_end FROM kings_of_poland
+           END-EXEC.
+
+           PERFORM SQLSTATE-CHECK.
+
+           EXEC SQL
+               OPEN EXTRACT_KINGS
+           END-EXEC.
+
+           PERFORM SQLSTATE-CHECK.
+
+           OPEN OUTPUT KINGS-OUT.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH EXTRACT_KINGS
+                   INTO
+                       :king-id,
+                       :king-name,
+                       :king-year_of_birth,
+                       :king-year_of_death,
+                       :king-reign_year_start,
+                       :king-reign_year_end
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               IF SQLCODE NOT = 100
+                   MOVE king-id TO O_KING-ID
+                   MOVE king-name TO O_KING-NAME
+                   MOVE king-year_of_birth TO O_KING-YEAR-OF-BIRTH
+                   MOVE king-year_of_death TO O_KING-YEAR-OF-DEATH
+                   MOVE king-reign_year_start
+                       TO O_KING-REIGN-YEAR-START
+                   MOVE king-reign_year_end
+                       TO O_KING-REIGN-YEAR-END
+                   WRITE O_KING-REC
+                   END-WRITE
+                   ADD 1 TO W_REC-COUNT
+               END-IF
+           END-PERFORM.
+
+           CLOSE KINGS-OUT.
+
+           DISPLAY W_REC-COUNT" king(s) extracted to "
+               "kings_of_poland.txt".
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+       STOP RUN.
+
+       COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
