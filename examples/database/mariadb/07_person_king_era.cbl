@@ -0,0 +1,127 @@
+      * Person birth data lives on one side (persons.txt/output.dat),
+      * monarch reign years on the other (kings_of_poland, see
+      * 01_select and friends), and nothing joins them. For every
+      * person read from output.dat, this looks up which king's
+      * reign_year_start/reign_year_end window covers that person's
+      * birth year and reports the match - a "which king ruled when
+      * you were born" cross-reference for our historical records.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 07_PERSON_KING_ERA.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS FI_PERSON-ID.
+
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  HOSTVARS.
+               05 BUFFER               PIC X(1024).
+               05 cnt-match            PIC 9(4).
+               05 era-king-id          PIC 9(10).
+               05 era-king-name        PIC X(50).
+               05 era-birth-year PIC 9(4).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
+
+           01 B_EOF PIC A(1) VALUE 'F'.
+           01 W_PERSON-COUNT PIC 9(6) VALUE 0.
+           01 W_MATCHED-COUNT PIC 9(6) VALUE 0.
+           01 W_UNMATCHED-COUNT PIC 9(6) VALUE 0.
+           01 W_AMBIGUOUS-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DB-CONNECT-SECTION.
+
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
+
+           OPEN INPUT PERSON-IN.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-IN NEXT RECORD
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD 1 TO W_PERSON-COUNT
+                       MOVE FI_PERSON-BIRTH-YEAR TO era-birth-year
+
+                       EXEC SQL
+                           SELECT count(*) INTO :cnt-match
+                           FROM kings_of_poland
+                           WHERE :era-birth-year
+                               BETWEEN reign_year_start
+                               AND reign_year_end
+                       END-EXEC
+
+                       PERFORM SQLSTATE-CHECK
+
+                       EVALUATE TRUE
+                           WHEN cnt-match = 0
+                               ADD 1 TO W_UNMATCHED-COUNT
+                               DISPLAY FI_PERSON-NAME" "
+                                   FI_PERSON-SURNAME" (born "
+                                   FI_PERSON-BIRTH-YEAR") - no king's "
+                                   "reign covers that year"
+                           WHEN cnt-match > 1
+                               ADD 1 TO W_AMBIGUOUS-COUNT
+                               DISPLAY FI_PERSON-NAME" "
+                                   FI_PERSON-SURNAME" (born "
+                                   FI_PERSON-BIRTH-YEAR") - "cnt-match
+                                   " overlapping reigns cover that "
+                                   "year, skipped"
+                           WHEN OTHER
+                               EXEC SQL
+                                   SELECT id, name
+                                   INTO :era-king-id, :era-king-name
+                                   FROM kings_of_poland
+                                   WHERE :era-birth-year
+                                       BETWEEN reign_year_start
+                                       AND reign_year_end
+                               END-EXEC
+                               PERFORM SQLSTATE-CHECK
+                               ADD 1 TO W_MATCHED-COUNT
+                               DISPLAY FI_PERSON-NAME" "
+                                   FI_PERSON-SURNAME" (born "
+                                   FI_PERSON-BIRTH-YEAR") - ruled by "
+                                   era-king-name
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+
+           CLOSE PERSON-IN.
+
+           DISPLAY SPACES.
+           DISPLAY W_PERSON-COUNT" person(s) checked, "
+               W_MATCHED-COUNT" matched, "
+               W_UNMATCHED-COUNT" unmatched, "
+               W_AMBIGUOUS-COUNT" ambiguous".
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+       STOP RUN.
+
+       COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
