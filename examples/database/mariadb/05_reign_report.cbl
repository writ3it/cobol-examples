@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 05_reign_report.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+
+           WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  HOSTVARS.
+               05 BUFFER               PIC X(1024).
+               05 king.
+                   10 king-id              PIC 9(10).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-name            PIC X(50).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-year_of_birth   PIC 9(4).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-year_of_death   PIC 9(4).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-reign_year_start PIC 9(4).
+                   10 filler               PIC XXX VALUE " | ".
+                   10 king-reign_year_end  PIC 9(4).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
+
+           01 W_LINES-ON-PAGE PIC 99 VALUE 0.
+           01 W_LINE-COUNT PIC 9(6) VALUE 0.
+           01 W_REIGN-DURATION PIC 9(4).
+           01 W_AGE-AT-DEATH PIC 9(4).
+           01 W_PAGE-HEADING.
+               02 FILLER PIC X(6) VALUE SPACES.
+               02 FILLER PIC X(40)
+                   VALUE 'KINGS OF POLAND - REIGN/AGE REPORT'.
+           01 W_COLUMN-HEADING.
+               02 FILLER PIC X(12) VALUE 'ID'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(50) VALUE 'NAME'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(14) VALUE 'REIGN (YEARS)'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE 'AGE AT DEATH'.
+           01 W_DETAIL-LINE.
+               02 W_D-ID PIC 9(10).
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 W_D-NAME PIC X(50).
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 W_D-REIGN PIC Z(3)9.
+               02 FILLER PIC X(13) VALUE SPACES.
+               02 W_D-AGE PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DB-CONNECT-SECTION.
+
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
+
+           EXEC SQL
+               DECLARE REIGN_KINGS CURSOR FOR
+               SELECT id, name,year_of_birth,year_of_death,
+               reign_year_start,reign_year_end FROM kings_of_poland
+           END-EXEC.
+
+           PERFORM SQLSTATE-CHECK.
+
+           EXEC SQL
+               OPEN REIGN_KINGS
+           END-EXEC.
+
+           PERFORM SQLSTATE-CHECK.
+
+           DISPLAY W_PAGE-HEADING.
+           DISPLAY W_COLUMN-HEADING.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH REIGN_KINGS
+                   INTO
+                       :king-id,
+                       :king-name,
+                       :king-year_of_birth,
+                       :king-year_of_death,
+                       :king-reign_year_start,
+                       :king-reign_year_end
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               IF SQLCODE NOT = 100
+                   COMPUTE W_REIGN-DURATION =
+                       king-reign_year_end - king-reign_year_start
+                   COMPUTE W_AGE-AT-DEATH =
+                       king-year_of_death - king-year_of_birth
+                   MOVE king-id TO W_D-ID
+                   MOVE king-name TO W_D-NAME
+                   MOVE W_REIGN-DURATION TO W_D-REIGN
+                   MOVE W_AGE-AT-DEATH TO W_D-AGE
+                   DISPLAY W_DETAIL-LINE
+                   ADD 1 TO W_LINE-COUNT
+                   ADD 1 TO W_LINES-ON-PAGE
+                   IF W_LINES-ON-PAGE = 20
+                       DISPLAY SPACES
+                       DISPLAY W_PAGE-HEADING
+                       DISPLAY W_COLUMN-HEADING
+                       MOVE 0 TO W_LINES-ON-PAGE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           DISPLAY SPACES.
+           DISPLAY W_LINE-COUNT" king(s) listed".
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+       STOP RUN.
+
+       COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
