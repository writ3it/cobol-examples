@@ -1,11 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01_select.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+
            WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  HOSTVARS.
                05 BUFFER               PIC X(1024).
+               05 page-size            PIC 9(8).
+               05 page-offset          PIC 9(8).
                05 king.
                    10 king-id              PIC 9(10).
                    10 filler               PIC XXX VALUE " | ".
@@ -19,29 +30,61 @@
                    10 filler               PIC XXX VALUE " | ".
                    10 king-reign_year_end  PIC 9(4).
            EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
+
+           01 W_LINES-ON-PAGE PIC 99 VALUE 0.
+           01 W_LINE-COUNT PIC 9(6) VALUE 0.
+
+      * Optional "page-size offset" runtime argument, same ACCEPT FROM
+      * COMMAND-LINE/UNSTRING split 01_SORT uses for its own options -
+      * left off, the cursor falls back to a page of 100 starting at
+      * the first row, same as the old unbounded behavior for a table
+      * this size.
+           01 W_PAGE-ARGS PIC X(20) VALUE SPACES.
+           01 W_PAGE-SIZE-ARG PIC X(10) VALUE SPACES.
+           01 W_PAGE-OFFSET-ARG PIC X(10) VALUE SPACES.
+           01 W_PAGE-HEADING.
+               02 FILLER PIC X(6) VALUE SPACES.
+               02 FILLER PIC X(40)
+                   VALUE 'KINGS OF POLAND LISTING'.
+           01 W_COLUMN-HEADING.
+               02 FILLER PIC X(12) VALUE 'ID'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(50) VALUE 'NAME'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(4) VALUE 'BORN'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(4) VALUE 'DIED'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(5) VALUE 'FROM'.
+               02 FILLER PIC X(3) VALUE SPACES.
+               02 FILLER PIC X(5) VALUE 'TO'.
 
        PROCEDURE DIVISION.
-           
-           STRING 'DRIVER={MariaDB ODBC 3.0 Driver};'
-                  'SERVER=10.0.1.2;'
-                  'PORT=3306;'
-                  'DATABASE=coboldb;'
-                  'USER=cobolusr;'
-                  'PASSWORD=cobolExamplePassword;'
-                  'COMPERSSED_PROTO=0;'
-                  'TRACE=0'
-           INTO BUFFER.
-
-           EXEC SQL 
-               CONNECT TO :BUFFER
-           END-EXEC.
 
-           PERFORM SQLSTATE-CHECK.
+           PERFORM DB-CONNECT-SECTION.
+
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
+
+           MOVE 100 TO page-size.
+           MOVE 0 TO page-offset.
+           ACCEPT W_PAGE-ARGS FROM COMMAND-LINE.
+           IF W_PAGE-ARGS NOT = SPACES
+               UNSTRING W_PAGE-ARGS DELIMITED BY ALL SPACE
+                   INTO W_PAGE-SIZE-ARG, W_PAGE-OFFSET-ARG
+               IF W_PAGE-SIZE-ARG IS NUMERIC
+                   MOVE W_PAGE-SIZE-ARG TO page-size
+               END-IF
+               IF W_PAGE-OFFSET-ARG IS NUMERIC
+                   MOVE W_PAGE-OFFSET-ARG TO page-offset
+               END-IF
+           END-IF.
 
            EXEC SQL
                DECLARE CURR_KINGS CURSOR FOR
                SELECT id, name,year_of_birth,year_of_death,
                reign_year_start,reign_year_end FROM kings_of_poland
+               LIMIT :page-size OFFSET :page-offset
            END-EXEC.
 
            PERFORM SQLSTATE-CHECK.
@@ -52,11 +95,14 @@
 
            PERFORM SQLSTATE-CHECK.
 
+           DISPLAY W_PAGE-HEADING.
+           DISPLAY W_COLUMN-HEADING.
+
            PERFORM UNTIL SQLCODE = 100
-               EXEC SQL 
+               EXEC SQL
                    FETCH CURR_KINGS
                    INTO
-                       :king-id, 
+                       :king-id,
                        :king-name,
                        :king-year_of_birth,
                        :king-year_of_death,
@@ -66,9 +112,21 @@
                PERFORM SQLSTATE-CHECK
                IF SQLCODE NOT = 100
                    DISPLAY king
+                   ADD 1 TO W_LINE-COUNT
+                   ADD 1 TO W_LINES-ON-PAGE
+                   IF W_LINES-ON-PAGE = 20
+                       DISPLAY SPACES
+                       DISPLAY W_PAGE-HEADING
+                       DISPLAY W_COLUMN-HEADING
+                       MOVE 0 TO W_LINES-ON-PAGE
+                   END-IF
                END-IF
            END-PERFORM.
 
+           DISPLAY SPACES.
+           DISPLAY W_LINE-COUNT" king(s) retrieved (page size "
+               page-size", offset "page-offset")".
+
            EXEC SQL
                CONNECT RESET
            END-EXEC.
@@ -76,6 +134,7 @@
        STOP RUN.
 
        COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
 
 
        
\ No newline at end of file
