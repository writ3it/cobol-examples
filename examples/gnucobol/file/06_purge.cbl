@@ -0,0 +1,210 @@
+      * Run this well after 04_START_AND_DELETE - it physically
+      * removes records that 04 already flagged inactive, archiving
+      * each one to a dated history file first. Kept separate from
+      * 04 so a soft deactivation is still recoverable for a while
+      * before the hard purge makes it permanent - specifically, a
+      * record only qualifies once deactivation_tracking.dat (written
+      * by 04) shows it has been inactive for at least
+      * W_PURGE-AGE-DAYS; anything deactivated more recently than that
+      * is left alone for this run to pick up later.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 06_PURGE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS FI_PERSON-ID.
+
+               SELECT PERSON-HISTORY ASSIGN TO W_HISTORY_FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO '06_purge.ckpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_CKPT-STATUS.
+
+               SELECT DEACTIVATION-TRACKING ASSIGN TO
+                       'deactivation_tracking.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS DT_PERSON-ID
+                   FILE STATUS IS W_DT-STATUS.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
+           FD CHECKPOINT-FILE.
+           01 CKPT-REC PIC 9(6).
+
+           FD DEACTIVATION-TRACKING.
+           COPY 'DEACTIVATION-TRACKING-RECORD.cpy'
+               REPLACING PREFIX-ID BY DT_PERSON-ID
+                         PREFIX-DEACTIVATED-ON BY
+                             DT_PERSON-DEACTIVATED-ON
+                         PREFIX BY DT_PERSON.
+
+           FD PERSON-HISTORY.
+           01 H_PERSON-REC.
+              02 H_PERSON-ID PIC 9(6).
+              02 H_PERSON-NAME PIC X(16).
+              02 H_PERSON-SURNAME PIC X(25).
+              02 H_PERSON-BIRTH-YEAR PIC 9(4).
+              02 H_PERSON-STATUS PIC X(1).
+              02 H_PURGED-ON PIC 9(8).
+
+           FD PERSON-IN.
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY FI_PERSON-ID
+                         PREFIX-NAME BY FI_PERSON-NAME
+                         PREFIX-SURNAME BY FI_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY FI_PERSON-STATUS
+                         PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                         PREFIX BY FI_PERSON.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 COUNTER PIC 9(6) VALUE 0.
+               01 W_HISTORY_FILENAME PIC X(40).
+               01 W_TODAY PIC 9(8).
+               01 W_CKPT-STATUS PIC X(2).
+               01 W_LAST-ID-DONE PIC 9(6) VALUE 0.
+               01 W_DT-STATUS PIC X(2).
+
+      * A record only ever gets physically purged once it has been
+      * inactive for at least this many days - 04_START_AND_DELETE
+      * only ever soft-deactivates, so this is what keeps "long since
+      * deactivated" from meaning "deactivated as of the last run".
+               01 W_PURGE-AGE-DAYS PIC 9(4) VALUE 90.
+               01 W_TODAY-INTEGER PIC S9(9) VALUE 0.
+               01 W_DEACTIVATED-INTEGER PIC S9(9) VALUE 0.
+               01 W_DAYS-INACTIVE PIC S9(9) VALUE 0.
+               01 W_SKIPPED-COUNT PIC 9(6) VALUE 0.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy) - this is the one
+      * remaining mutating batch program in the person-file set that
+      * never closed out a run with a trailer line, even though it
+      * does the only hard physical DELETE left in the backlog.
+               COPY 'JOB-TRAILER-FIELDS.cpy'.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT W_TODAY FROM DATE YYYYMMDD.
+
+           STRING "person_purge_history_" W_TODAY ".dat"
+               DELIMITED BY SIZE
+               INTO W_HISTORY_FILENAME.
+
+           OPEN I-O PERSON-IN.
+           OPEN OUTPUT PERSON-HISTORY.
+           OPEN INPUT DEACTIVATION-TRACKING.
+
+      * Resume past the highest ID already purged on a prior run
+      * that got interrupted mid-range, instead of starting at 10
+      * and re-deleting records that are already gone.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF W_CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO W_LAST-ID-DONE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 10 TO W_LAST-ID-DONE
+           END-IF.
+
+           MOVE W_LAST-ID-DONE TO FI_PERSON-ID.
+
+           START PERSON-IN KEY IS GREATER THAN FI_PERSON-ID
+           END-START.
+
+               PERFORM UNTIL B_EOF = 'T'
+
+                   READ PERSON-IN NEXT RECORD
+                       AT END MOVE 'T' TO B_EOF
+                   END-READ
+
+                   IF NOT B_EOF = 'T' AND FI_PERSON-INACTIVE THEN
+                       MOVE FI_PERSON-ID TO DT_PERSON-ID
+                       READ DEACTIVATION-TRACKING
+                           INVALID KEY
+                               DISPLAY "** no deactivation date on "
+                                   "file for "FI_PERSON-ID" - "
+                                   "skipping, not long-since enough "
+                                   "to tell"
+                               ADD 1 TO W_SKIPPED-COUNT
+                           NOT INVALID KEY
+                               COMPUTE W_TODAY-INTEGER =
+                                   FUNCTION INTEGER-OF-DATE(W_TODAY)
+                               COMPUTE W_DEACTIVATED-INTEGER =
+                                   FUNCTION INTEGER-OF-DATE(
+                                       DT_PERSON-DEACTIVATED-ON)
+                               COMPUTE W_DAYS-INACTIVE =
+                                   W_TODAY-INTEGER -
+                                   W_DEACTIVATED-INTEGER
+
+                               IF W_DAYS-INACTIVE < W_PURGE-AGE-DAYS
+                                   DISPLAY "Skipping "FI_PERSON-ID
+                                       " - only "W_DAYS-INACTIVE
+                                       " day(s) inactive, needs "
+                                       W_PURGE-AGE-DAYS
+                                   ADD 1 TO W_SKIPPED-COUNT
+                               ELSE
+                                   DISPLAY "Purging"FI_PERSON
+
+                                   MOVE FI_PERSON-ID TO H_PERSON-ID
+                                   MOVE FI_PERSON-NAME TO H_PERSON-NAME
+                                   MOVE FI_PERSON-SURNAME TO
+                                       H_PERSON-SURNAME
+                                   MOVE FI_PERSON-BIRTH-YEAR TO
+                                       H_PERSON-BIRTH-YEAR
+                                   MOVE FI_PERSON-STATUS TO
+                                       H_PERSON-STATUS
+                                   MOVE W_TODAY TO H_PURGED-ON
+                                   WRITE H_PERSON-REC
+                                   END-WRITE
+
+                                   DELETE PERSON-IN RECORD
+                                   END-DELETE
+                                   ADD 1 TO COUNTER
+                               END-IF
+                       END-READ
+                   END-IF
+
+                   IF NOT B_EOF = 'T' THEN
+                       OPEN OUTPUT CHECKPOINT-FILE
+                       WRITE CKPT-REC FROM FI_PERSON-ID
+                       CLOSE CHECKPOINT-FILE
+                   END-IF
+
+               END-PERFORM.
+
+           CLOSE PERSON-IN.
+           CLOSE PERSON-HISTORY.
+           CLOSE DEACTIVATION-TRACKING.
+
+      * Full range completed cleanly - clear the checkpoint so the
+      * next full cycle starts again from ID 10.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 10 TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY COUNTER" record(s) purged and archived to "
+               W_HISTORY_FILENAME.
+           DISPLAY W_SKIPPED-COUNT
+               " inactive record(s) not yet "W_PURGE-AGE-DAYS
+               " day(s) old - left in place".
+
+           MOVE '06_PURGE' TO W_TRAILER-PROGRAM.
+           MOVE COUNTER TO W_TRAILER-COUNT.
+           MOVE 'COMPLETE' TO W_TRAILER-STATUS.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
+       STOP RUN.
+
+       COPY 'JOB-TRAILER.cpy'.
