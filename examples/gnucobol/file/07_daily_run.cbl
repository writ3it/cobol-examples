@@ -0,0 +1,61 @@
+      * Chains the daily person-file run in the order previously only
+      * documented in source comments ("Execute files/02_write.cbl
+      * first", "Before this execute 02_write.cbl"): load, anonymize,
+      * purge, then sort/report. Each step is a separate compiled
+      * program invoked through the SYSTEM library routine - STOP RUN
+      * inside a CALLed program ends the whole run unit, so chaining
+      * compiled COBOL programs has to go through the OS, not a plain
+      * CALL. The chain stops at the first step that comes back with a
+      * non-zero RETURN-CODE instead of running the rest against data
+      * an earlier step never finished with.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 07_DAILY_RUN.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01 W_STEP-COUNT PIC 9(2) VALUE 0.
+               01 W_STEP-NAME PIC X(20).
+               01 W_STEP-RC PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           MOVE '02_write' TO W_STEP-NAME.
+           PERFORM RUN-STEP-SECTION.
+           IF W_STEP-RC NOT = 0
+               GO TO DAILY-RUN-ABORT
+           END-IF.
+
+           MOVE '03_rewrite' TO W_STEP-NAME.
+           PERFORM RUN-STEP-SECTION.
+           IF W_STEP-RC NOT = 0
+               GO TO DAILY-RUN-ABORT
+           END-IF.
+
+           MOVE '04_start_and_delete' TO W_STEP-NAME.
+           PERFORM RUN-STEP-SECTION.
+           IF W_STEP-RC NOT = 0
+               GO TO DAILY-RUN-ABORT
+           END-IF.
+
+           MOVE '01_sort' TO W_STEP-NAME.
+           PERFORM RUN-STEP-SECTION.
+           IF W_STEP-RC NOT = 0
+               GO TO DAILY-RUN-ABORT
+           END-IF.
+
+           DISPLAY 'Daily run completed - 'W_STEP-COUNT' step(s) ran'.
+           STOP RUN.
+
+           DAILY-RUN-ABORT.
+           DISPLAY '** Daily run aborted after step 'W_STEP-COUNT
+               ' ('W_STEP-NAME') - return code 'W_STEP-RC.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      * Runs one chained step as an OS-level command and captures the
+      * resulting RETURN-CODE before the next step ever gets a look.
+           RUN-STEP-SECTION SECTION.
+               ADD 1 TO W_STEP-COUNT.
+               DISPLAY 'Step 'W_STEP-COUNT': running 'W_STEP-NAME.
+               CALL 'SYSTEM' USING W_STEP-NAME.
+               MOVE RETURN-CODE TO W_STEP-RC.
