@@ -0,0 +1,196 @@
+      * Run this at year-end, after 04_START_AND_DELETE/06_PURGE have
+      * had their say for the period being closed out.
+      * output.dat just keeps accumulating in place with no generation
+      * boundary - this closes a period out the way backup generations
+      * for the person master should work: every record currently on
+      * output.dat (active and inactive alike) is copied to a dated
+      * archive file first, then output.dat itself is reset to carry
+      * forward only the still-active records into the new period.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 10_ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS FI_PERSON-ID.
+
+               SELECT PERSON-OUT ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS FO_PERSON-ID.
+
+               SELECT ARCHIVE-FILE ASSIGN TO W_ARCHIVE-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT KEEP-FILE ASSIGN TO W_KEEP-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           FD PERSON-OUT.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FO_PERSON-ID
+                             PREFIX-NAME BY FO_PERSON-NAME
+                             PREFIX-SURNAME BY FO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FO_PERSON-INACTIVE
+                             PREFIX BY FO_PERSON.
+
+           FD ARCHIVE-FILE.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY A_PERSON-ID
+                             PREFIX-NAME BY A_PERSON-NAME
+                             PREFIX-SURNAME BY A_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY A_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY A_PERSON-STATUS
+                             PREFIX-ACTIVE BY A_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY A_PERSON-INACTIVE
+                             PREFIX BY A_PERSON.
+
+           FD KEEP-FILE.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY K_PERSON-ID
+                             PREFIX-NAME BY K_PERSON-NAME
+                             PREFIX-SURNAME BY K_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY K_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY K_PERSON-STATUS
+                             PREFIX-ACTIVE BY K_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY K_PERSON-INACTIVE
+                             PREFIX BY K_PERSON.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 W_TODAY PIC 9(8).
+               01 W_ARCHIVE-FILENAME PIC X(30) VALUE SPACES.
+               01 W_KEEP-FILENAME PIC X(30) VALUE SPACES.
+               01 W_RUN-TIME PIC 9(8).
+               01 W_DELETE-RC PIC 9(9) VALUE 0.
+
+               01 W_ARCHIVED-COUNT PIC 9(6) VALUE 0.
+               01 W_KEPT-COUNT PIC 9(6) VALUE 0.
+
+      * Shared audit trail (see AUDIT-TRAIL.cpy) - the rebuilt
+      * output.dat is treated the same way 02_WRITE treats its own
+      * fresh load, one INSERT per carried-forward record.
+               COPY 'AUDIT-FIELDS.cpy'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy).
+               COPY 'JOB-TRAILER-FIELDS.cpy'.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT W_TODAY FROM DATE YYYYMMDD.
+           ACCEPT W_RUN-TIME FROM TIME.
+           STRING 'output-' W_TODAY(1:4) '.dat' DELIMITED BY SIZE
+               INTO W_ARCHIVE-FILENAME.
+           STRING 'archive_keep_' W_TODAY W_RUN-TIME '.tmp'
+               DELIMITED BY SIZE
+               INTO W_KEEP-FILENAME.
+
+      * Pass 1 - copy every record on output.dat, active and
+      * inactive alike, to the dated archive file, and stash the
+      * still-active ones separately so they can be carried forward.
+           OPEN INPUT PERSON-IN.
+           OPEN OUTPUT ARCHIVE-FILE.
+           OPEN OUTPUT KEEP-FILE.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-IN NEXT RECORD INTO A_PERSON
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       WRITE A_PERSON
+                       END-WRITE
+                       ADD 1 TO W_ARCHIVED-COUNT
+                       IF A_PERSON-ACTIVE
+                           MOVE A_PERSON TO K_PERSON
+                           WRITE K_PERSON
+                           END-WRITE
+                           ADD 1 TO W_KEPT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PERSON-IN.
+           CLOSE ARCHIVE-FILE.
+           CLOSE KEEP-FILE.
+
+      * Pass 2 - reset output.dat to an empty indexed file, then
+      * reload it from the active-only keep file, the same
+      * truncate-and-reload approach 02_WRITE uses for its own load.
+           OPEN OUTPUT PERSON-OUT.
+           CLOSE PERSON-OUT.
+           OPEN I-O PERSON-OUT.
+           OPEN INPUT KEEP-FILE.
+
+           MOVE 'F' TO B_EOF.
+           PERFORM UNTIL B_EOF = 'T'
+               READ KEEP-FILE INTO FO_PERSON
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       WRITE FO_PERSON
+                           INVALID KEY
+                               DISPLAY '** duplicate ID '
+                                   FO_PERSON-ID' from KEEP-FILE - '
+                                   'not reloaded'
+                               MOVE 16 TO RETURN-CODE
+                           NOT INVALID KEY
+                               MOVE '10_ARCHIVE' TO W_AUDIT-PROGRAM
+                               MOVE 'INSERT' TO W_AUDIT-OPERATION
+                               MOVE FO_PERSON-ID TO W_AUDIT-KEY
+                               MOVE SPACES TO W_AUDIT-BEFORE
+                               MOVE FO_PERSON TO W_AUDIT-AFTER
+                               PERFORM WRITE-AUDIT-SECTION
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+
+           CLOSE PERSON-OUT.
+           CLOSE KEEP-FILE.
+
+           CALL 'CBL_DELETE_FILE' USING W_KEEP-FILENAME.
+           MOVE RETURN-CODE TO W_DELETE-RC.
+           MOVE 0 TO RETURN-CODE.
+
+           DISPLAY W_ARCHIVED-COUNT' record(s) archived to '
+               W_ARCHIVE-FILENAME.
+           DISPLAY W_KEPT-COUNT
+               ' active record(s) carried forward into output.dat'.
+
+           MOVE '10_ARCHIVE' TO W_TRAILER-PROGRAM.
+           MOVE W_KEPT-COUNT TO W_TRAILER-COUNT.
+           IF RETURN-CODE = 0
+               MOVE 'COMPLETE' TO W_TRAILER-STATUS
+           ELSE
+               MOVE 'FAILED' TO W_TRAILER-STATUS
+           END-IF.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
+       STOP RUN.
+
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
