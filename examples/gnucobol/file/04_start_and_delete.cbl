@@ -1,4 +1,12 @@
       * Before this execute 02_write.cbl
+      * This no longer physically removes anything - it flips the
+      * PERSON-STATUS flag to inactive (REWRITE, not DELETE) so a
+      * deactivation can be undone short of restoring a backup.
+      * 06_PURGE is the separate, far-less-frequent job that removes
+      * long-since-deactivated records for good. Every record
+      * deactivated below is first copied to a dated history file so
+      * a later "who was deactivated and when" question can be
+      * answered without trusting the console log alone.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04_START_AND_DELETE.
 
@@ -10,45 +18,253 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS FI_PERSON-ID.
 
+               SELECT PERSON-HISTORY ASSIGN TO W_HISTORY_FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO
+                       '04_start_and_delete.ckpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_CKPT-STATUS.
+
+               SELECT DEACTIVATION-TRACKING ASSIGN TO
+                       'deactivation_tracking.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS DT_PERSON-ID
+                   FILE STATUS IS W_DT-STATUS.
+
+               SELECT RUN-STATUS-FILE ASSIGN TO 'daily_run_status.ctl'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_RUN-STATUS-FS.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
+           FD RUN-STATUS-FILE.
+           01 RUN-STATUS-REC PIC X(10).
+
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
+           FD CHECKPOINT-FILE.
+           01 CKPT-REC PIC 9(6).
+
+           FD PERSON-HISTORY.
+           01 H_PERSON-REC.
+              02 H_PERSON-ID PIC 9(6).
+              02 H_PERSON-NAME PIC X(16).
+              02 H_PERSON-SURNAME PIC X(25).
+              02 H_PERSON-BIRTH-YEAR PIC 9(4).
+              02 H_PERSON-STATUS PIC X(1).
+              02 H_DEACTIVATED-ON PIC 9(8).
+
+           FD DEACTIVATION-TRACKING.
+           COPY 'DEACTIVATION-TRACKING-RECORD.cpy'
+               REPLACING PREFIX-ID BY DT_PERSON-ID
+                         PREFIX-DEACTIVATED-ON BY
+                             DT_PERSON-DEACTIVATED-ON
+                         PREFIX BY DT_PERSON.
+
            FD PERSON-IN.
-           01 FI_PERSON.
-              02 FI_PERSON-ID PIC 999.
-              02 FI_PERSON-NAME PIC X(16).
-              02 FI_PERSON-SURNAME PIC X(25).
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY FI_PERSON-ID
+                         PREFIX-NAME BY FI_PERSON-NAME
+                         PREFIX-SURNAME BY FI_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY FI_PERSON-STATUS
+                         PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                         PREFIX BY FI_PERSON.
 
            WORKING-STORAGE SECTION.
-               01 S_PERSON.
-                   02 S_PERSON-ID PIC 999.
-                   02 S_PERSON-NAME PIC X(16).
-                   02 S_PERSON-SURNAME PIC X(25).
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY S_PERSON-ID
+                             PREFIX-NAME BY S_PERSON-NAME
+                             PREFIX-SURNAME BY S_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY S_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY S_PERSON-STATUS
+                             PREFIX-ACTIVE BY S_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY S_PERSON-INACTIVE
+                             PREFIX BY S_PERSON.
                01 B_EOF PIC A(1) VALUE 'F'.
-               01 COUNTER PIC 99 VALUE 0.
+               01 COUNTER PIC 9(6) VALUE 0.
+               01 W_HISTORY_FILENAME PIC X(40).
+               01 W_TODAY PIC 9(8).
+               01 W_CKPT-STATUS PIC X(2).
+               01 W_LAST-ID-DONE PIC 9(6) VALUE 0.
+               01 W_DT-STATUS PIC X(2).
+               01 W_ARG-1 PIC X(10) VALUE SPACES.
+               01 W_DRY-RUN-SW PIC X(1) VALUE 'N'.
+                   88 DRY-RUN-MODE VALUE 'Y'.
+
+      * Run-status marker (see RUN-STATUS-CHECK.cpy) - this step
+      * requires 03_REWRITE to have completed since the last full
+      * cycle, and its own completion is what 01_SORT checks for next.
+               01 W_RUN-STATUS-FS PIC X(2).
+               01 RUN-STATUS-CODE PIC X(10) VALUE SPACES.
+               01 W_REQUIRED-STATUS PIC X(10) VALUE 'REWRITE'.
+               01 W_NEW-STATUS PIC X(10) VALUE 'PURGE'.
+
+      * Shared audit trail (see AUDIT-TRAIL.cpy) - skipped entirely
+      * under DRYRUN, same as the history file, checkpoint and
+      * run-status marker.
+               COPY 'AUDIT-FIELDS.cpy'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy) - skipped under
+      * DRYRUN along with everything else this run doesn't commit.
+               COPY 'JOB-TRAILER-FIELDS.cpy'.
 
        PROCEDURE DIVISION.
 
+      * A command-line argument of DRYRUN lists what would be
+      * deactivated, and the count, without touching output.dat,
+      * the history file, the checkpoint, or the run-status marker -
+      * so an operator can sanity-check the key range before the real
+      * run, from any point in the daily cycle.
+           ACCEPT W_ARG-1 FROM COMMAND-LINE.
+           IF W_ARG-1 = "DRYRUN"
+               MOVE 'Y' TO W_DRY-RUN-SW
+           END-IF.
+
+           IF NOT DRY-RUN-MODE
+               PERFORM CHECK-RUN-STATUS-SECTION
+           END-IF.
+
+           ACCEPT W_TODAY FROM DATE YYYYMMDD.
+
+           STRING "person_deactivation_history_" W_TODAY ".dat"
+               DELIMITED BY SIZE
+               INTO W_HISTORY_FILENAME.
+
            OPEN I-O PERSON-IN.
+           IF NOT DRY-RUN-MODE
+               OPEN OUTPUT PERSON-HISTORY
+
+      * First run ever has no deactivation_tracking.dat yet - create
+      * it empty the same way 02_WRITE creates a fresh output.dat,
+      * then reopen I-O so this run can WRITE/REWRITE into it.
+               OPEN I-O DEACTIVATION-TRACKING
+               IF W_DT-STATUS = '35'
+                   OPEN OUTPUT DEACTIVATION-TRACKING
+                   CLOSE DEACTIVATION-TRACKING
+                   OPEN I-O DEACTIVATION-TRACKING
+               END-IF
+           END-IF.
 
-           MOVE 10 TO FI_PERSON-ID.
+      * Resume past the highest ID already looked at on a prior run
+      * that got interrupted mid-range, instead of starting at 10
+      * and re-checking records that are already done.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF W_CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO W_LAST-ID-DONE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 10 TO W_LAST-ID-DONE
+           END-IF.
+
+           MOVE W_LAST-ID-DONE TO FI_PERSON-ID.
 
            START PERSON-IN KEY IS GREATER THAN FI_PERSON-ID
            END-START.
-               
+
                PERFORM UNTIL B_EOF = 'T'
 
                    READ PERSON-IN NEXT RECORD INTO S_PERSON
                        AT END MOVE 'T' TO B_EOF
                    END-READ
 
-                   IF NOT B_EOF = 'T' THEN
-                       DISPLAY "Removing"S_PERSON
-                       DELETE PERSON-IN record
-                       END-DELETE
+                   IF NOT B_EOF = 'T' AND S_PERSON-ACTIVE THEN
+                       IF DRY-RUN-MODE
+                           DISPLAY "Would deactivate"S_PERSON
+                           ADD 1 TO COUNTER
+                       ELSE
+                           DISPLAY "Deactivating"S_PERSON
+
+                           MOVE S_PERSON-ID TO H_PERSON-ID
+                           MOVE S_PERSON-NAME TO H_PERSON-NAME
+                           MOVE S_PERSON-SURNAME TO H_PERSON-SURNAME
+                           MOVE S_PERSON-BIRTH-YEAR
+                               TO H_PERSON-BIRTH-YEAR
+                           MOVE S_PERSON-STATUS TO H_PERSON-STATUS
+                           MOVE W_TODAY TO H_DEACTIVATED-ON
+                           WRITE H_PERSON-REC
+                           END-WRITE
+
+                           MOVE S_PERSON TO FI_PERSON
+                           MOVE 'I' TO FI_PERSON-STATUS
+                           REWRITE FI_PERSON
+                           END-REWRITE
+                           ADD 1 TO COUNTER
+
+      * One tracking record per person ID, kept current rather than
+      * appended - a record that gets reactivated by 09_MAINTAIN and
+      * later deactivated again must carry its latest deactivation
+      * date, not its first, so 06_PURGE ages it from the right day.
+                           MOVE S_PERSON-ID TO DT_PERSON-ID
+                           READ DEACTIVATION-TRACKING
+                               INVALID KEY
+                                   MOVE W_TODAY TO
+                                       DT_PERSON-DEACTIVATED-ON
+                                   WRITE DT_PERSON
+                                   END-WRITE
+                               NOT INVALID KEY
+                                   MOVE W_TODAY TO
+                                       DT_PERSON-DEACTIVATED-ON
+                                   REWRITE DT_PERSON
+                                   END-REWRITE
+                           END-READ
+
+                           MOVE '04_START_AND_DELETE' TO
+                               W_AUDIT-PROGRAM
+                           MOVE 'REWRITE' TO W_AUDIT-OPERATION
+                           MOVE FI_PERSON-ID TO W_AUDIT-KEY
+                           MOVE S_PERSON TO W_AUDIT-BEFORE
+                           MOVE FI_PERSON TO W_AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-SECTION
+
+                           OPEN OUTPUT CHECKPOINT-FILE
+                           WRITE CKPT-REC FROM S_PERSON-ID
+                           CLOSE CHECKPOINT-FILE
+                       END-IF
                    END-IF
 
                END-PERFORM.
 
            CLOSE PERSON-IN.
+           IF NOT DRY-RUN-MODE
+               CLOSE PERSON-HISTORY
+               CLOSE DEACTIVATION-TRACKING
+
+      * Full range completed cleanly - clear the checkpoint so the
+      * next full cycle starts again from ID 10.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 10 TO CKPT-REC
+               WRITE CKPT-REC
+               CLOSE CHECKPOINT-FILE
+
+               PERFORM UPDATE-RUN-STATUS-SECTION
+           END-IF.
+
+           IF DRY-RUN-MODE
+               DISPLAY "DRY RUN - "COUNTER
+                   " record(s) would be deactivated, nothing written"
+           ELSE
+               DISPLAY COUNTER" record(s) deactivated and archived to "
+                   W_HISTORY_FILENAME
+
+               MOVE '04_START_AND_DELETE' TO W_TRAILER-PROGRAM
+               MOVE COUNTER TO W_TRAILER-COUNT
+               MOVE 'COMPLETE' TO W_TRAILER-STATUS
+               PERFORM WRITE-JOB-TRAILER-SECTION
+           END-IF.
+
+       STOP RUN.
 
-       STOP RUN.
\ No newline at end of file
+       COPY 'RUN-STATUS-CHECK.cpy'.
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
\ No newline at end of file
