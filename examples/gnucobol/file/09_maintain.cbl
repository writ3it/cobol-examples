@@ -0,0 +1,239 @@
+      * Execute files/02_write.cbl first
+      * Every other person-file program processes the whole file at
+      * once (02_WRITE copies everything, 03_REWRITE anonymizes
+      * everything, 04_START_AND_DELETE deactivates a whole ID range).
+      * This is the one-off counterpart: it ACCEPTs a single person ID
+      * and an action, then goes straight at that one record in
+      * output.dat by RECORD KEY, without touching anything else in
+      * the file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 09_MAINTAIN.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IO ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS FIO_PERSON-ID.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
+           FD PERSON-IO.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FIO_PERSON-ID
+                             PREFIX-NAME BY FIO_PERSON-NAME
+                             PREFIX-SURNAME BY FIO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FIO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FIO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FIO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FIO_PERSON-INACTIVE
+                             PREFIX BY FIO_PERSON.
+
+           WORKING-STORAGE SECTION.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY S_PERSON-ID
+                             PREFIX-NAME BY S_PERSON-NAME
+                             PREFIX-SURNAME BY S_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY S_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY S_PERSON-STATUS
+                             PREFIX-ACTIVE BY S_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY S_PERSON-INACTIVE
+                             PREFIX BY S_PERSON.
+
+               01 W_ACTION PIC X(10) VALUE SPACES.
+                   88 ACTION-ADD VALUE 'ADD'.
+                   88 ACTION-CHANGE VALUE 'CHANGE'.
+                   88 ACTION-DEACTIVATE VALUE 'DEACTIVATE'.
+               01 W_FOUND-SW PIC X(1) VALUE 'N'.
+                   88 RECORD-FOUND VALUE 'Y'.
+
+      * Shared validate/format subroutines (see 03_VALIDATE_PERSON.cbl
+      * and 04_FORMAT_PERSON.cbl) - the same checks and layout 02_WRITE
+      * uses for its own load, CALLed here instead of duplicated.
+               01 W_REJECT-REASON PIC X(40).
+               01 W_VALIDATE-STATUS PIC X(1).
+                   88 VALIDATE-OK VALUE '0'.
+               01 W_FORMATTED-PERSON PIC X(80).
+
+      * Shared audit trail (see AUDIT-TRAIL.cpy).
+               COPY 'AUDIT-FIELDS.cpy'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy) - counts 1 if the
+      * single requested action committed, 0 if it was rejected or the
+      * ID wasn't found.
+               01 W_OPS-COUNT PIC 9(4) VALUE 0.
+               COPY 'JOB-TRAILER-FIELDS.cpy'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'Person ID: '.
+           ACCEPT FIO_PERSON-ID.
+
+           DISPLAY 'Action (ADD/CHANGE/DEACTIVATE): '.
+           ACCEPT W_ACTION.
+
+           OPEN I-O PERSON-IO.
+
+           EVALUATE TRUE
+               WHEN ACTION-ADD
+                   PERFORM ADD-PERSON-SECTION
+               WHEN ACTION-CHANGE
+                   PERFORM CHANGE-PERSON-SECTION
+               WHEN ACTION-DEACTIVATE
+                   PERFORM DEACTIVATE-PERSON-SECTION
+               WHEN OTHER
+                   DISPLAY '** unknown action - must be ADD, CHANGE '
+                       'or DEACTIVATE'
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+           CLOSE PERSON-IO.
+
+           MOVE '09_MAINTAIN' TO W_TRAILER-PROGRAM.
+           MOVE W_OPS-COUNT TO W_TRAILER-COUNT.
+           IF RETURN-CODE = 0
+               MOVE 'COMPLETE' TO W_TRAILER-STATUS
+           ELSE
+               MOVE 'FAILED' TO W_TRAILER-STATUS
+           END-IF.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
+       STOP RUN.
+
+      * Prompts for the new person's name/surname/birth year, CALLs
+      * 03_VALIDATE_PERSON on the result, and WRITEs the record only
+      * if it passes - INVALID KEY still catches an ID that is already
+      * on file instead of letting the runtime abend.
+       ADD-PERSON-SECTION SECTION.
+           DISPLAY 'Name: '.
+           ACCEPT FIO_PERSON-NAME.
+           DISPLAY 'Surname: '.
+           ACCEPT FIO_PERSON-SURNAME.
+           DISPLAY 'Birth year: '.
+           ACCEPT FIO_PERSON-BIRTH-YEAR.
+           MOVE 'A' TO FIO_PERSON-STATUS.
+
+           CALL '03_VALIDATE_PERSON' USING FIO_PERSON, W_REJECT-REASON,
+               W_VALIDATE-STATUS.
+
+           IF NOT VALIDATE-OK
+               DISPLAY '** person not added - 'W_REJECT-REASON
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               WRITE FIO_PERSON
+                   INVALID KEY
+                       DISPLAY '** person 'FIO_PERSON-ID
+                           ' already exists - not added'
+                       MOVE 16 TO RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE '09_MAINTAIN' TO W_AUDIT-PROGRAM
+                       MOVE 'INSERT' TO W_AUDIT-OPERATION
+                       MOVE FIO_PERSON-ID TO W_AUDIT-KEY
+                       MOVE SPACES TO W_AUDIT-BEFORE
+                       MOVE FIO_PERSON TO W_AUDIT-AFTER
+                       PERFORM WRITE-AUDIT-SECTION
+                       ADD 1 TO W_OPS-COUNT
+
+                       CALL '04_FORMAT_PERSON' USING FIO_PERSON,
+                           W_FORMATTED-PERSON
+                       DISPLAY 'Person added: 'W_FORMATTED-PERSON
+               END-WRITE
+           END-IF.
+
+      * Reads the record by key first so a missing ID is reported
+      * instead of raising INVALID KEY on a REWRITE that was never
+      * going to succeed, then CALLs 03_VALIDATE_PERSON on the edited
+      * fields before the REWRITE is even attempted.
+       CHANGE-PERSON-SECTION SECTION.
+           PERFORM FIND-PERSON-SECTION.
+           IF RECORD-FOUND
+               MOVE FIO_PERSON TO S_PERSON
+               DISPLAY 'Name ['FIO_PERSON-NAME']: '
+               ACCEPT FIO_PERSON-NAME
+               DISPLAY 'Surname ['FIO_PERSON-SURNAME']: '
+               ACCEPT FIO_PERSON-SURNAME
+               DISPLAY 'Birth year ['FIO_PERSON-BIRTH-YEAR']: '
+               ACCEPT FIO_PERSON-BIRTH-YEAR
+
+               CALL '03_VALIDATE_PERSON' USING FIO_PERSON,
+                   W_REJECT-REASON, W_VALIDATE-STATUS
+
+               IF NOT VALIDATE-OK
+                   DISPLAY '** person not changed - 'W_REJECT-REASON
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   REWRITE FIO_PERSON
+                       INVALID KEY
+                           DISPLAY '** rewrite failed for person '
+                               FIO_PERSON-ID
+                           MOVE 16 TO RETURN-CODE
+                       NOT INVALID KEY
+                           MOVE '09_MAINTAIN' TO W_AUDIT-PROGRAM
+                           MOVE 'REWRITE' TO W_AUDIT-OPERATION
+                           MOVE FIO_PERSON-ID TO W_AUDIT-KEY
+                           MOVE S_PERSON TO W_AUDIT-BEFORE
+                           MOVE FIO_PERSON TO W_AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-SECTION
+                           ADD 1 TO W_OPS-COUNT
+
+                           CALL '04_FORMAT_PERSON' USING FIO_PERSON,
+                               W_FORMATTED-PERSON
+                           DISPLAY 'Person changed: 'W_FORMATTED-PERSON
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+      * Flips the status flag to inactive, the same REWRITE-not-DELETE
+      * approach 04_START_AND_DELETE uses for its whole-range version
+      * of this same action.
+       DEACTIVATE-PERSON-SECTION SECTION.
+           PERFORM FIND-PERSON-SECTION.
+           IF RECORD-FOUND
+               IF FIO_PERSON-INACTIVE
+                   DISPLAY 'Person 'FIO_PERSON-ID' is already inactive'
+               ELSE
+                   MOVE FIO_PERSON TO S_PERSON
+                   MOVE 'I' TO FIO_PERSON-STATUS
+
+                   REWRITE FIO_PERSON
+                       INVALID KEY
+                           DISPLAY '** rewrite failed for person '
+                               FIO_PERSON-ID
+                           MOVE 16 TO RETURN-CODE
+                       NOT INVALID KEY
+                           MOVE '09_MAINTAIN' TO W_AUDIT-PROGRAM
+                           MOVE 'REWRITE' TO W_AUDIT-OPERATION
+                           MOVE FIO_PERSON-ID TO W_AUDIT-KEY
+                           MOVE S_PERSON TO W_AUDIT-BEFORE
+                           MOVE FIO_PERSON TO W_AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-SECTION
+                           ADD 1 TO W_OPS-COUNT
+                           DISPLAY 'Person 'FIO_PERSON-ID' deactivated'
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+      * Common lookup for CHANGE and DEACTIVATE - sets W_FOUND-SW so
+      * the caller can skip the rest of its logic on a missing ID.
+       FIND-PERSON-SECTION SECTION.
+           MOVE 'Y' TO W_FOUND-SW.
+           READ PERSON-IO
+               INVALID KEY
+                   MOVE 'N' TO W_FOUND-SW
+                   DISPLAY '** no person on file with ID '
+                       FIO_PERSON-ID
+                   MOVE 16 TO RETURN-CODE
+           END-READ.
+
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
