@@ -0,0 +1,72 @@
+      * Execute files/02_write.cbl first
+      * 02_WRITE only ever goes persons.txt (LINE SEQUENTIAL) into
+      * output.dat (INDEXED) - this is the companion in the other
+      * direction: once output.dat has been maintained for a while
+      * (anonymized by 03_REWRITE, purged by 04_START_AND_DELETE),
+      * this reads it by key and writes a fresh LINE SEQUENTIAL flat
+      * file so other systems that only consume flat files can be
+      * handed the current state of the indexed master, the same way
+      * persons.txt originally fed us.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 08_EXPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS FI_PERSON-ID.
+
+               SELECT PERSON-OUT ASSIGN TO 'person_export.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           FD PERSON-OUT.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FO_PERSON-ID
+                             PREFIX-NAME BY FO_PERSON-NAME
+                             PREFIX-SURNAME BY FO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FO_PERSON-INACTIVE
+                             PREFIX BY FO_PERSON.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 W_EXPORT-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PERSON-IN.
+           OPEN OUTPUT PERSON-OUT.
+
+               PERFORM UNTIL B_EOF = 'T'
+                   READ PERSON-IN NEXT RECORD INTO FO_PERSON
+                       AT END MOVE 'T' TO B_EOF
+                       NOT AT END
+                           WRITE FO_PERSON
+                           END-WRITE
+                           ADD 1 TO W_EXPORT-COUNT
+                   END-READ
+               END-PERFORM.
+
+           CLOSE PERSON-OUT.
+           CLOSE PERSON-IN.
+
+           DISPLAY "Records exported to person_export.txt: "
+               W_EXPORT-COUNT.
+
+       STOP RUN.
