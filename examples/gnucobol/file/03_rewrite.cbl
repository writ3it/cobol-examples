@@ -1,4 +1,8 @@
       * Before this execute 02_write.cbl
+      * Anonymizes the surname of the person IDs named in
+      * erasure_ids.txt (one ID per line) - this is how a GDPR/RODO
+      * erasure request is actually applied, one batch of named IDs
+      * at a time, instead of scrubbing the whole file every run.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 03_REWRITE.
 
@@ -10,39 +14,168 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS FI_PERSON-ID.
 
+               SELECT ERASURE-LIST ASSIGN TO 'erasure_ids.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO '03_rewrite.ckpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_CKPT-STATUS.
+
+               SELECT RUN-STATUS-FILE ASSIGN TO 'daily_run_status.ctl'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_RUN-STATUS-FS.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
+           FD RUN-STATUS-FILE.
+           01 RUN-STATUS-REC PIC X(10).
+
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
+           FD ERASURE-LIST.
+           01 ERASURE-ID-REC PIC 9(6).
+
+           FD CHECKPOINT-FILE.
+           01 CKPT-REC PIC 9(6).
+
            FD PERSON-IN.
-           01 FI_PERSON.
-              02 FI_PERSON-ID PIC 999.
-              02 FI_PERSON-NAME PIC X(16).
-              02 FI_PERSON-SURNAME PIC X(25).
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY FI_PERSON-ID
+                         PREFIX-NAME BY FI_PERSON-NAME
+                         PREFIX-SURNAME BY FI_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY FI_PERSON-STATUS
+                         PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                         PREFIX BY FI_PERSON.
 
            WORKING-STORAGE SECTION.
                01 B_EOF PIC A(1) VALUE 'F'.
-               01 COUNTER PIC 99 VALUE 0.
+               01 COUNTER PIC 9(6) VALUE 0.
+               01 W_NOT_FOUND_COUNT PIC 99 VALUE 0.
+               01 W_FOUND_SW PIC A(1).
+               01 W_CKPT-STATUS PIC X(2).
+               01 W_LINES_DONE PIC 9(6) VALUE 0.
+               01 W_LINES_SKIPPED PIC 9(6) VALUE 0.
+
+      * Run-status marker (see RUN-STATUS-CHECK.cpy) - this step
+      * requires 02_WRITE to have completed since the last full cycle,
+      * and its own completion is what 04_START_AND_DELETE checks for
+      * next.
+               01 W_RUN-STATUS-FS PIC X(2).
+               01 RUN-STATUS-CODE PIC X(10) VALUE SPACES.
+               01 W_REQUIRED-STATUS PIC X(10) VALUE 'WRITE'.
+               01 W_NEW-STATUS PIC X(10) VALUE 'REWRITE'.
+
+      * Shared audit trail (see AUDIT-TRAIL.cpy) - before-image is the
+      * surname as it stood prior to anonymizing, after-image is the
+      * record as actually rewritten.
+               01 W_AUDIT-BEFORE-SURNAME PIC X(25).
+               COPY 'AUDIT-FIELDS.cpy'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy).
+               COPY 'JOB-TRAILER-FIELDS.cpy'.
 
        PROCEDURE DIVISION.
 
+           PERFORM CHECK-RUN-STATUS-SECTION.
+
+      * Pick up where the last run left off: how many lines of
+      * erasure_ids.txt were already applied before it stopped.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF W_CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO W_LINES_DONE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO W_LINES_DONE
+           END-IF.
+
+           OPEN INPUT ERASURE-LIST.
            OPEN I-O PERSON-IN.
-               
+
+               PERFORM UNTIL W_LINES_SKIPPED = W_LINES_DONE
+                       OR B_EOF = 'T'
+                   READ ERASURE-LIST
+                       AT END MOVE 'T' TO B_EOF
+                   END-READ
+                   IF NOT B_EOF = 'T' THEN
+                       ADD 1 TO W_LINES_SKIPPED
+                   END-IF
+               END-PERFORM.
+
                PERFORM UNTIL B_EOF = 'T'
 
-                   READ PERSON-IN NEXT RECORD
+                   READ ERASURE-LIST INTO FI_PERSON-ID
                        AT END MOVE 'T' TO B_EOF
                    END-READ
 
                    IF NOT B_EOF = 'T' THEN
-                       MOVE 'RODO anon.' TO FI_PERSON-SURNAME
-                       REWRITE FI_PERSON
-                       END-REWRITE
+                       MOVE 'Y' TO W_FOUND_SW
+                       READ PERSON-IN
+                           INVALID KEY
+                               MOVE 'N' TO W_FOUND_SW
+                               DISPLAY "No such person ID for erasure: "
+                                   FI_PERSON-ID
+                               ADD 1 TO W_NOT_FOUND_COUNT
+                       END-READ
+
+                       IF W_FOUND_SW = 'Y' THEN
+                           MOVE FI_PERSON-SURNAME TO
+                               W_AUDIT-BEFORE-SURNAME
+                           MOVE 'RODO anon.' TO FI_PERSON-SURNAME
+                           REWRITE FI_PERSON
+                           END-REWRITE
+                           ADD 1 TO COUNTER
+
+                           MOVE '03_REWRITE' TO W_AUDIT-PROGRAM
+                           MOVE 'REWRITE' TO W_AUDIT-OPERATION
+                           MOVE FI_PERSON-ID TO W_AUDIT-KEY
+                           MOVE W_AUDIT-BEFORE-SURNAME TO W_AUDIT-BEFORE
+                           MOVE FI_PERSON TO W_AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-SECTION
+                       END-IF
+
+                       ADD 1 TO W_LINES_DONE
+                       OPEN OUTPUT CHECKPOINT-FILE
+                       WRITE CKPT-REC FROM W_LINES_DONE
+                       CLOSE CHECKPOINT-FILE
                    END-IF
 
                END-PERFORM.
 
+           CLOSE ERASURE-LIST.
            CLOSE PERSON-IN.
 
+      * Full cycle completed cleanly - clear the checkpoint so the
+      * next run starts from the top of a fresh erasure_ids.txt.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM UPDATE-RUN-STATUS-SECTION.
+
+           DISPLAY "Anonymized "COUNTER" person record(s) this run, "
+               W_NOT_FOUND_COUNT" ID(s) not found, "
+               W_LINES_SKIPPED" line(s) skipped as already done".
+
+           MOVE '03_REWRITE' TO W_TRAILER-PROGRAM.
+           MOVE COUNTER TO W_TRAILER-COUNT.
+           MOVE 'COMPLETE' TO W_TRAILER-STATUS.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
        STOP RUN.
 
+       COPY 'RUN-STATUS-CHECK.cpy'.
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
+
 
        
\ No newline at end of file
