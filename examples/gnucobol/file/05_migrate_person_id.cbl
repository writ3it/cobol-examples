@@ -0,0 +1,84 @@
+      * One-time migration: widens FI_PERSON-ID/FO_PERSON-ID from
+      * PIC 999 to PIC 9(6) by copying every record of the old
+      * 3-digit output.dat into a freshly built 6-digit file.
+      * Run once, then rename output_migrated.dat over output.dat.
+      *
+      * The old 3-digit layout predated the active/inactive status
+      * field, so PERSON-NEW is built from the current shared layout
+      * with BIRTH-YEAR/STATUS defaulted instead of carried over -
+      * BIRTH-YEAR to 0000 (unknown) and STATUS to 'A', since the old
+      * file had no way to record an inactive person in the first
+      * place. This is what keeps output_migrated.dat a valid drop-in
+      * replacement for output.dat under the record layout every
+      * other person program now reads.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 05_MIGRATE_PERSON_ID.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-OLD ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS FI_PERSON-OLD-ID.
+
+               SELECT PERSON-NEW ASSIGN TO 'output_migrated.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS FO_PERSON-NEW-ID.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON-OLD.
+           01 FI_PERSON-OLD.
+              02 FI_PERSON-OLD-ID PIC 999.
+              02 FI_PERSON-OLD-NAME PIC X(16).
+              02 FI_PERSON-OLD-SURNAME PIC X(25).
+
+           FD PERSON-NEW.
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY FO_PERSON-NEW-ID
+                         PREFIX-NAME BY FO_PERSON-NEW-NAME
+                         PREFIX-SURNAME BY FO_PERSON-NEW-SURNAME
+                         PREFIX-BIRTH-YEAR BY FO_PERSON-NEW-BIRTH-YEAR
+                         PREFIX-STATUS BY FO_PERSON-NEW-STATUS
+                         PREFIX-ACTIVE BY FO_PERSON-NEW-ACTIVE
+                         PREFIX-INACTIVE BY FO_PERSON-NEW-INACTIVE
+                         PREFIX BY FO_PERSON-NEW.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 COUNTER PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT PERSON-OLD.
+           OPEN OUTPUT PERSON-NEW.
+
+               PERFORM UNTIL B_EOF = 'T'
+
+                   READ PERSON-OLD NEXT RECORD
+                       AT END MOVE 'T' TO B_EOF
+                   END-READ
+
+                   IF NOT B_EOF = 'T' THEN
+                       MOVE FI_PERSON-OLD-ID TO FO_PERSON-NEW-ID
+                       MOVE FI_PERSON-OLD-NAME TO FO_PERSON-NEW-NAME
+                       MOVE FI_PERSON-OLD-SURNAME
+                           TO FO_PERSON-NEW-SURNAME
+                       MOVE 0 TO FO_PERSON-NEW-BIRTH-YEAR
+                       MOVE 'A' TO FO_PERSON-NEW-STATUS
+                       WRITE FO_PERSON-NEW
+                       END-WRITE
+                       ADD 1 TO COUNTER
+                   END-IF
+
+               END-PERFORM.
+
+           CLOSE PERSON-OLD.
+           CLOSE PERSON-NEW.
+
+           DISPLAY "Migrated "COUNTER" person record(s) to "
+               "output_migrated.dat - rename it over output.dat".
+
+       STOP RUN.
