@@ -0,0 +1,181 @@
+      * Batch use of 01_INSPECT's TALLYING/REPLACING technique: reads
+      * every record in persons.txt, uppercases NAME and SURNAME,
+      * strips embedded punctuation, collapses embedded multiple
+      * spaces down to one, and flags any record whose NAME comes out
+      * entirely blank into name_exceptions.txt - all ahead of
+      * 02_WRITE ever loading the data into output.dat.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 02_NAME_CLEANSE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO '../SampleData/persons.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PERSON-CLEAN-OUT ASSIGN TO 'persons_clean.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT NAME-EXCEPTIONS ASSIGN TO 'name_exceptions.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           FD PERSON-CLEAN-OUT.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FO_PERSON-ID
+                             PREFIX-NAME BY FO_PERSON-NAME
+                             PREFIX-SURNAME BY FO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FO_PERSON-INACTIVE
+                             PREFIX BY FO_PERSON.
+
+           FD NAME-EXCEPTIONS.
+           01 EX_EXCEPTION-REC PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY S_PERSON-ID
+                             PREFIX-NAME BY S_PERSON-NAME
+                             PREFIX-SURNAME BY S_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY S_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY S_PERSON-STATUS
+                             PREFIX-ACTIVE BY S_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY S_PERSON-INACTIVE
+                             PREFIX BY S_PERSON.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 W_CLEANSE-FIELD PIC X(25).
+               01 W_WORD-1 PIC X(25).
+               01 W_WORD-2 PIC X(25).
+               01 W_WORD-3 PIC X(25).
+               01 W_PUNCT-COUNT PIC 9(3) VALUE 0.
+               01 W_IN-COUNT PIC 9(6) VALUE 0.
+               01 W_OUT-COUNT PIC 9(6) VALUE 0.
+               01 W_EXCEPTION-COUNT PIC 9(6) VALUE 0.
+               01 W_PUNCT-STRIPPED-TOTAL PIC 9(6) VALUE 0.
+               01 W_EMBEDDED-SPACE-TOTAL PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PERSON-IN.
+           OPEN OUTPUT PERSON-CLEAN-OUT.
+           OPEN OUTPUT NAME-EXCEPTIONS.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-IN INTO S_PERSON
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD 1 TO W_IN-COUNT
+
+                       MOVE SPACES TO W_CLEANSE-FIELD
+                       MOVE S_PERSON-NAME TO W_CLEANSE-FIELD(1:16)
+                       PERFORM CLEANSE-FIELD-SECTION
+                       MOVE W_CLEANSE-FIELD(1:16) TO S_PERSON-NAME
+
+                       MOVE SPACES TO W_CLEANSE-FIELD
+                       MOVE S_PERSON-SURNAME TO W_CLEANSE-FIELD
+                       PERFORM CLEANSE-FIELD-SECTION
+                       MOVE W_CLEANSE-FIELD TO S_PERSON-SURNAME
+
+                       IF S_PERSON-NAME = SPACES
+                           ADD 1 TO W_EXCEPTION-COUNT
+                           PERFORM WRITE-EXCEPTION-SECTION
+                       END-IF
+
+                       MOVE S_PERSON TO FO_PERSON
+                       WRITE FO_PERSON
+                       ADD 1 TO W_OUT-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE PERSON-IN.
+           CLOSE PERSON-CLEAN-OUT.
+           CLOSE NAME-EXCEPTIONS.
+
+           DISPLAY "Records read          : "W_IN-COUNT.
+           DISPLAY "Records cleansed      : "W_OUT-COUNT.
+           DISPLAY "Blank-name flagged    : "W_EXCEPTION-COUNT.
+           DISPLAY "Punctuation chars stripped: "
+               W_PUNCT-STRIPPED-TOTAL.
+           DISPLAY "Embedded spaces counted   : "
+               W_EMBEDDED-SPACE-TOTAL.
+
+       STOP RUN.
+
+      * Uppercases a-z, tallies and strips a handful of common name
+      * punctuation characters to a space, then UNSTRINGs the field on
+      * runs of spaces and STRINGs the (up to three) words back
+      * together separated by exactly one space each - INSPECT
+      * REPLACING can't shrink a field, so this is how the doubled-up
+      * spaces punctuation-stripping leaves behind get collapsed.
+       CLEANSE-FIELD-SECTION SECTION.
+           INSPECT W_CLEANSE-FIELD REPLACING
+               ALL 'a' BY 'A' ALL 'b' BY 'B' ALL 'c' BY 'C'
+               ALL 'd' BY 'D' ALL 'e' BY 'E' ALL 'f' BY 'F'
+               ALL 'g' BY 'G' ALL 'h' BY 'H' ALL 'i' BY 'I'
+               ALL 'j' BY 'J' ALL 'k' BY 'K' ALL 'l' BY 'L'
+               ALL 'm' BY 'M' ALL 'n' BY 'N' ALL 'o' BY 'O'
+               ALL 'p' BY 'P' ALL 'q' BY 'Q' ALL 'r' BY 'R'
+               ALL 's' BY 'S' ALL 't' BY 'T' ALL 'u' BY 'U'
+               ALL 'v' BY 'V' ALL 'w' BY 'W' ALL 'x' BY 'X'
+               ALL 'y' BY 'Y' ALL 'z' BY 'Z'.
+
+           MOVE 0 TO W_PUNCT-COUNT.
+           INSPECT W_CLEANSE-FIELD TALLYING W_PUNCT-COUNT
+               FOR ALL '.' ALL ',' ALL '-' ALL ''''.
+           ADD W_PUNCT-COUNT TO W_PUNCT-STRIPPED-TOTAL.
+
+           INSPECT W_CLEANSE-FIELD REPLACING
+               ALL '.' BY SPACE ALL ',' BY SPACE ALL '-' BY SPACE
+               ALL '''' BY SPACE.
+
+           MOVE SPACES TO W_WORD-1 W_WORD-2 W_WORD-3.
+           UNSTRING W_CLEANSE-FIELD DELIMITED BY ALL SPACE
+               INTO W_WORD-1, W_WORD-2, W_WORD-3
+               ON OVERFLOW
+                   DISPLAY 'Name/surname has more than 3 words, '
+                       'extra word(s) dropped during cleansing'
+           END-UNSTRING.
+
+           IF W_WORD-2 NOT = SPACES
+               ADD 1 TO W_EMBEDDED-SPACE-TOTAL
+           END-IF
+           IF W_WORD-3 NOT = SPACES
+               ADD 1 TO W_EMBEDDED-SPACE-TOTAL
+           END-IF.
+
+           MOVE SPACES TO W_CLEANSE-FIELD.
+           STRING W_WORD-1 DELIMITED BY SPACE
+                  SPACE DELIMITED BY SIZE
+                  W_WORD-2 DELIMITED BY SPACE
+                  SPACE DELIMITED BY SIZE
+                  W_WORD-3 DELIMITED BY SPACE
+               INTO W_CLEANSE-FIELD
+           END-STRING.
+
+      * Writes the original (pre-cleansing) name/surname so the
+      * exception can be chased back to source, not just the now-blank
+      * cleansed name.
+       WRITE-EXCEPTION-SECTION SECTION.
+           MOVE SPACES TO EX_EXCEPTION-REC.
+           STRING 'ID=' DELIMITED BY SIZE
+                  S_PERSON-ID DELIMITED BY SIZE
+                  ' BLANK NAME after cleansing (surname=' DELIMITED BY
+                      SIZE
+                  S_PERSON-SURNAME DELIMITED BY SPACE
+                  ')' DELIMITED BY SIZE
+               INTO EX_EXCEPTION-REC
+           END-STRING.
+           WRITE EX_EXCEPTION-REC.
