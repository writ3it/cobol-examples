@@ -1,13 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02_insert_update.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
            WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  HOSTVARS.
                05 BUFFER               PIC X(1024).
                05 cnt-old              PIC 9(4).
                05 cnt-new              PIC 9(4).
+               05 cnt-match            PIC 9(4).
                05 filter-king-name     PIC X(50).
                05 king.
                    10 king-id              PIC 9(10).
@@ -22,29 +40,45 @@
                    10 filler               PIC XXX VALUE " | ".
                    10 king-reign_year_end  PIC 9(4).
            EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
+
+           01 W_REIGN-VALID-SW PIC X(1) VALUE 'Y'.
+               88 REIGN-VALID VALUE 'Y'.
+               88 REIGN-INVALID VALUE 'N'.
+
+      * Shared audit trail (see AUDIT-TRAIL.cpy) - before/after images
+      * here are a short description of the row, not the full
+      * HOSTVARS group, since king doesn't fit inside W_AUDIT-BEFORE/
+      * AFTER's PIC X(80).
+           COPY 'AUDIT-FIELDS.cpy'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy) - counts the
+      * insert/update that actually committed, not rows merely
+      * attempted.
+           01 W_OPS-COUNT PIC 9(4) VALUE 0.
+           COPY 'JOB-TRAILER-FIELDS.cpy'.
+
+      * Affected-row count straight off the UPDATE itself (see
+      * SQLERRD(3) in 03_delete.cbl) - an UPDATE with a WHERE clause
+      * that matches nothing still returns SQLCODE 0, so this is the
+      * only way to tell whether it actually changed the row.
+           01 W_UPDATE-ROWCOUNT PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
-           
-           STRING 'DRIVER={MariaDB ODBC 3.0 Driver};'
-                  'SERVER=10.0.1.2;'
-                  'PORT=3306;'
-                  'DATABASE=coboldb;'
-                  'USER=cobolusr;'
-                  'PASSWORD=cobolExamplePassword;'
-                  'COMPERSSED_PROTO=0;'
-                  'TRACE=0'
-           INTO BUFFER.
-
-           EXEC SQL 
-               CONNECT TO :BUFFER
-           END-EXEC.
 
-           PERFORM SQLSTATE-CHECK.
+           PERFORM DB-CONNECT-SECTION.
 
-           EXEC SQL
-               SELECT count(*) INTO :cnt-old
-                FROM kings_of_poland
-           END-EXEC.
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
+
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   SELECT count(*) INTO :cnt-old
+                    FROM kings_of_poland
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-PERFORM.
 
            DISPLAY "Rows number before insertion: "cnt-old.
 
@@ -54,57 +88,190 @@
            MOVE 1306 TO king-reign_year_start.
            MOVE 1307 TO king-reign_year_end.
 
-           PERFORM SQLSTATE-CHECK.
-
-           EXEC SQL
-               INSERT INTO kings_of_poland (name, 
-                                           year_of_birth,
-                                           year_of_death,
-                                           reign_year_start,
-                                           reign_year_end)
-               VALUES (:king-name, 
-                       :king-year_of_birth,
-                       :king-year_of_death,
-                       :king-reign_year_start,
-                       :king-reign_year_end)
-           END-EXEC.
+      * Reject a reign window that falls outside the birth/death
+      * window, or a start that comes after its own end, instead of
+      * letting bad data reach the INSERT.
+           MOVE 'Y' TO W_REIGN-VALID-SW.
+           IF king-reign_year_start < king-year_of_birth
+               OR king-reign_year_end > king-year_of_death
+               OR king-reign_year_start > king-reign_year_end
+               MOVE 'N' TO W_REIGN-VALID-SW
+           END-IF.
 
+           IF REIGN-INVALID
+               DISPLAY "Rejected - reign "king-reign_year_start
+                   "-"king-reign_year_end" is outside birth/death "
+                   king-year_of_birth"-"king-year_of_death
+               MOVE 20 TO RETURN-CODE
+           ELSE
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       INSERT INTO kings_of_poland (name,
+                                                   year_of_birth,
+                                                   year_of_death,
+                                                   reign_year_start,
+                                                   reign_year_end)
+                       VALUES (:king-name,
+                               :king-year_of_birth,
+                               :king-year_of_death,
+                               :king-reign_year_start,
+                               :king-reign_year_end)
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
 
-           PERFORM SQLSTATE-CHECK.
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       SELECT count(*) INTO :cnt-new
+                        FROM kings_of_poland
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
 
-           EXEC SQL
-               SELECT count(*) INTO :cnt-new
-                FROM kings_of_poland
-           END-EXEC.
+               DISPLAY "Rows number after insertion: "cnt-new
 
-           DISPLAY "Rows number after insertion: "cnt-new.
+      * Only log the audit entry and count the op once the row count
+      * confirms the INSERT actually landed - a transient failure that
+      * exhausted its retries falls through to SQLSTATE-CHECK's fatal
+      * branch before this is ever reached, but a no-op driven by bad
+      * data should not produce a false "INSERT succeeded" record.
+               IF cnt-new > cnt-old THEN
+                   DISPLAY "SUCESS!"
+                   ADD 1 TO W_OPS-COUNT
 
-           IF cnt-new > cnt-old THEN
-               DISPLAY "SUCESS!"
-           ELSE    
-               DISPLAY "FAILD!"
+                   MOVE '02_INSERT_UPDATE' TO W_AUDIT-PROGRAM
+                   MOVE 'INSERT' TO W_AUDIT-OPERATION
+                   MOVE king-name TO W_AUDIT-KEY
+                   MOVE SPACES TO W_AUDIT-BEFORE
+                   STRING king-name DELIMITED BY SIZE
+                          ' born ' DELIMITED BY SIZE
+                          king-year_of_birth DELIMITED BY SIZE
+                          ' reign ' DELIMITED BY SIZE
+                          king-reign_year_start DELIMITED BY SIZE
+                          '-' DELIMITED BY SIZE
+                          king-reign_year_end DELIMITED BY SIZE
+                       INTO W_AUDIT-AFTER
+                   END-STRING
+                   PERFORM WRITE-AUDIT-SECTION
+               ELSE
+                   DISPLAY "FAILD!"
+                   MOVE 20 TO RETURN-CODE
+               END-IF
            END-IF.
 
            MOVE king-name TO filter-king-name.
            MOVE 'Rudolf' TO king-name.
 
-           EXEC SQL
-               UPDATE kings_of_poland 
-               SET name = :king-name
-               WHERE name = :filter-king-name
-           END-EXEC.
+      * Match on id, not the mutable name column - but first confirm
+      * exactly one row carries that name, so a duplicate name can't
+      * turn this into a mass rename.
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   SELECT count(*) INTO :cnt-match
+                   FROM kings_of_poland
+                   WHERE name = :filter-king-name
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-PERFORM.
 
-           DISPLAY "Try 01_select to check the updated king."
+           IF cnt-match = 1
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       SELECT id INTO :king-id
+                       FROM kings_of_poland
+                       WHERE name = :filter-king-name
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
 
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       UPDATE kings_of_poland
+                       SET name = :king-name
+                       WHERE id = :king-id
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
 
-           PERFORM SQLSTATE-CHECK.
+               MOVE SQLERRD(3) TO W_UPDATE-ROWCOUNT
+
+      * Same row-count-before-audit discipline as the INSERT above -
+      * an UPDATE whose WHERE clause matches nothing still returns
+      * SQLCODE 0, so SQLERRD(3) is the only reliable success signal.
+               IF W_UPDATE-ROWCOUNT > 0
+                   MOVE '02_INSERT_UPDATE' TO W_AUDIT-PROGRAM
+                   MOVE 'UPDATE' TO W_AUDIT-OPERATION
+                   MOVE king-id TO W_AUDIT-KEY
+                   MOVE filter-king-name TO W_AUDIT-BEFORE
+                   MOVE king-name TO W_AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-SECTION
+
+                   ADD 1 TO W_OPS-COUNT
+
+                   DISPLAY "Try 01_select to check the updated king."
+               ELSE
+                   DISPLAY "Update matched no rows for king-id "king-id
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "Skipped update - "cnt-match
+                   " row(s) named "filter-king-name", expected "
+                   "exactly 1"
+               MOVE 20 TO RETURN-CODE
+           END-IF.
+
+      * Only commit if nothing upstream tripped RETURN-CODE - a mid-
+      * sequence business-logic failure (bad reign dates, a cnt-new/
+      * cnt-match/rowcount check that came back wrong) must not leave
+      * the INSERT half of this run committed while the UPDATE half
+      * never happened. SQLSTATE-CHECK's own ROLLBACK only fires for a
+      * SQL-level failure, so a clean-SQLCODE business rejection needs
+      * its own ROLLBACK here.
+           IF RETURN-CODE = 0
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
+           ELSE
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-IF.
 
            EXEC SQL
                CONNECT RESET
            END-EXEC.
            PERFORM SQLSTATE-CHECK.
+
+           MOVE '02_INSERT_UPDATE' TO W_TRAILER-PROGRAM.
+           MOVE W_OPS-COUNT TO W_TRAILER-COUNT.
+           IF RETURN-CODE = 0
+               MOVE 'COMPLETE' TO W_TRAILER-STATUS
+           ELSE
+               MOVE 'FAILED' TO W_TRAILER-STATUS
+           END-IF.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
        STOP RUN.
 
        COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
 
        
\ No newline at end of file
