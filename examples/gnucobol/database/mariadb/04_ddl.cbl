@@ -1,70 +1,178 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02_ddl.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+
            WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  HOSTVARS.
                05 BUFFER               PIC X(1024).
+               05 migration-id         PIC 9(4).
+               05 migration-descr      PIC X(200).
+               05 cnt-applied          PIC 9(4).
            EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
 
        PROCEDURE DIVISION.
-           
-           STRING 'DRIVER={MariaDB ODBC 3.0 Driver};'
-                  'SERVER=10.0.1.2;'
-                  'PORT=3306;'
-                  'DATABASE=coboldb;'
-                  'USER=cobolusr;'
-                  'PASSWORD=cobolExamplePassword;'
-                  'COMPERSSED_PROTO=0;'
-                  'TRACE=0'
-           INTO BUFFER.
-
-           EXEC SQL 
-               CONNECT TO :BUFFER
+
+           PERFORM DB-CONNECT-SECTION.
+
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
+
+           PERFORM ENSURE-MIGRATIONS-TABLE-SECTION.
+           PERFORM MIGRATION-001-SECTION.
+           PERFORM MIGRATION-002-SECTION.
+
+           EXEC SQL
+               CONNECT RESET
            END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+       STOP RUN.
 
+      * A small tracking table of applied migration IDs, so each
+      * numbered DDL script below only ever runs once, in order,
+      * instead of depending on a SQLSTATE check to avoid erroring
+      * out on a second run.
+       ENSURE-MIGRATIONS-TABLE-SECTION SECTION.
            MOVE SPACES TO BUFFER.
-           
-           STRING 'CREATE TABLE testtable('
-               'id INT NOT NULL AUTO_INCREMENT,'
-               'name VARCHAR(100) NOT NULL,'
-               'PRIMARY KEY (id) )'
+
+           STRING 'CREATE TABLE schema_migrations('
+                  'id INT NOT NULL,'
+                  'description VARCHAR(200) NOT NULL,'
+                  'applied_on DATE NOT NULL,'
+                  'PRIMARY KEY (id) )'
                INTO BUFFER.
-           
-           EXEC SQL
-               EXECUTE IMMEDIATE :BUFFER
-           END-EXEC.
 
-           IF SQLSTATE='42S01'
-               DISPLAY 'Table testtable already exists.'
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   EXECUTE IMMEDIATE :BUFFER
+               END-EXEC
+               IF SQLSTATE NOT = '42S01'
+                   PERFORM SQLSTATE-CHECK
+               END-IF
+           END-PERFORM.
+
+           IF SQLSTATE = '42S01'
+               DISPLAY 'schema_migrations table already exists.'
            ELSE
+               DISPLAY 'schema_migrations table created.'
+           END-IF.
+
+      * Active/inactive status flag on kings_of_poland, the same
+      * soft-delete convention the person file maintenance jobs use -
+      * this has to run before MIGRATION-002-SECTION, whose
+      * CREATE TABLE ... LIKE would otherwise snapshot the table
+      * without the new column.
+       MIGRATION-001-SECTION SECTION.
+           MOVE 1 TO migration-id.
+
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   SELECT count(*) INTO :cnt-applied
+                   FROM schema_migrations
+                   WHERE id = :migration-id
+               END-EXEC
                PERFORM SQLSTATE-CHECK
-               DISPLAY 'table testtable created'
+           END-PERFORM.
+
+           IF cnt-applied > 0
+               DISPLAY 'Migration 001 already applied.'
+           ELSE
+               MOVE 'add status column to kings_of_poland'
+                   TO migration-descr
+
+               MOVE SPACES TO BUFFER
+               STRING 'ALTER TABLE kings_of_poland ADD COLUMN '
+                      'status CHAR(1) NOT NULL DEFAULT ''A'''
+                   INTO BUFFER
+
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       EXECUTE IMMEDIATE :BUFFER
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
+
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       INSERT INTO schema_migrations
+                           (id, description, applied_on)
+                       VALUES (:migration-id, :migration-descr,
+                               CURRENT_DATE)
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
+
+               DISPLAY 'Migration 001 applied: 'migration-descr
            END-IF.
 
-           MOVE SPACES TO BUFFER.
-           STRING 'DROP TABLE testtable'
-               INTO BUFFER.
+      * Archive table the delete-archival request writes deleted
+      * kings into before the DELETE runs - LIKE snapshots
+      * kings_of_poland's schema at the time this runs, so it must
+      * come after MIGRATION-001-SECTION's status column is added.
+       MIGRATION-002-SECTION SECTION.
+           MOVE 2 TO migration-id.
 
-           EXEC SQL
-               EXECUTE IMMEDIATE :BUFFER
-           END-EXEC.
-           
-           PERFORM SQLSTATE-CHECK.
-           DISPLAY 'table testtable dropped'
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   SELECT count(*) INTO :cnt-applied
+                   FROM schema_migrations
+                   WHERE id = :migration-id
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-PERFORM.
 
-           EXEC SQL
-               EXECUTE IMMEDIATE :BUFFER
-           END-EXEC.
+           IF cnt-applied > 0
+               DISPLAY 'Migration 002 already applied.'
+           ELSE
+               MOVE 'create kings_of_poland_archive' TO migration-descr
 
-           EXEC SQL
-               CONNECT RESET
-           END-EXEC.
-           PERFORM SQLSTATE-CHECK.
-       STOP RUN.
+               MOVE SPACES TO BUFFER
+               STRING 'CREATE TABLE kings_of_poland_archive LIKE '
+                      'kings_of_poland'
+                   INTO BUFFER
 
-       COPY 'SQLSTATE-CHECK.cpy'.
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       EXECUTE IMMEDIATE :BUFFER
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
 
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       INSERT INTO schema_migrations
+                           (id, description, applied_on)
+                       VALUES (:migration-id, :migration-descr,
+                               CURRENT_DATE)
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
 
-       
\ No newline at end of file
+               DISPLAY 'Migration 002 applied: 'migration-descr
+           END-IF.
+
+       COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
