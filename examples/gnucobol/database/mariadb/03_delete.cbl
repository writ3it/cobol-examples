@@ -1,13 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 03_delete.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SQL-ERROR-LOG ASSIGN TO 'sql_error.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           COPY 'SQL-ERROR-LOG.cpy'.
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
            WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  HOSTVARS.
                05 BUFFER               PIC X(1024).
                05 cnt-old              PIC 9(4).
-               05 cnt-new              PIC 9(4).
+               05 cnt-match            PIC 9(4).
                05 king.
                    10 king-id              PIC 9(10).
                    10 filler               PIC XXX VALUE " | ".
@@ -21,63 +38,124 @@
                    10 filler               PIC XXX VALUE " | ".
                    10 king-reign_year_end  PIC 9(4).
            EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY 'DB-CONNECT-FIELDS.cpy'.
 
-       PROCEDURE DIVISION.
-           
-           STRING 'DRIVER={MariaDB ODBC 3.0 Driver};'
-                  'SERVER=10.0.1.2;'
-                  'PORT=3306;'
-                  'DATABASE=coboldb;'
-                  'USER=cobolusr;'
-                  'PASSWORD=cobolExamplePassword;'
-                  'COMPERSSED_PROTO=0;'
-                  'TRACE=0'
-           INTO BUFFER.
-
-           EXEC SQL 
-               CONNECT TO :BUFFER
-           END-EXEC.
+      * Shared audit trail (see AUDIT-TRAIL.cpy).
+           COPY 'AUDIT-FIELDS.cpy'.
 
-           PERFORM SQLSTATE-CHECK.
+      * Affected-row count straight off the DELETE itself (SQLERRD(3)
+      * is the driver's rows-processed indicator) instead of a
+      * before/after SELECT count(*) comparison, which can't tell a
+      * deletion apart from unrelated inserts/deletes landing on the
+      * table between the two SELECTs.
+           01 W_DELETE-ROWCOUNT PIC 9(9) VALUE 0.
 
-           EXEC SQL
-               SELECT count(*) INTO :cnt-old
-                FROM kings_of_poland
-           END-EXEC.
-
-           DISPLAY "Rows number before deletion: "cnt-old.
-
-           MOVE 'Rudolf' TO king-name.
+      * Job-level run trailer (see JOB-TRAILER.cpy).
+           COPY 'JOB-TRAILER-FIELDS.cpy'.
 
-           PERFORM SQLSTATE-CHECK.
+       PROCEDURE DIVISION.
 
-           EXEC SQL
-               DELETE FROM kings_of_poland
-               WHERE name = :king-name
-           END-EXEC.
+           PERFORM DB-CONNECT-SECTION.
 
+           PERFORM SQL-CONNECT-WITH-RETRY-SECTION.
 
-           PERFORM SQLSTATE-CHECK.
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   SELECT count(*) INTO :cnt-old
+                    FROM kings_of_poland
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-PERFORM.
 
-           EXEC SQL
-               SELECT count(*) INTO :cnt-new
-                FROM kings_of_poland
-           END-EXEC.
+           DISPLAY "Rows number before deletion: "cnt-old.
 
-           DISPLAY "Rows number after deletion: "cnt-new.
+           MOVE 'Rudolf' TO king-name.
 
-           IF cnt-new <= cnt-old THEN
-               DISPLAY "SUCESS!"
-           ELSE    
-               DISPLAY "FAILD!"
+      * Confirm the row actually exists before claiming anything
+      * about the DELETE's success, and keep a copy of it in the
+      * archive table first so it isn't gone for good.
+           MOVE 'Y' TO SQLSTATE-RETRY-SW.
+           PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+               MOVE 'N' TO SQLSTATE-RETRY-SW
+               EXEC SQL
+                   SELECT count(*) INTO :cnt-match
+                   FROM kings_of_poland
+                   WHERE name = :king-name
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+           END-PERFORM.
+
+           IF cnt-match = 0
+               DISPLAY "No king named "king-name" found - nothing "
+                   "to delete"
+           ELSE
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       INSERT INTO kings_of_poland_archive
+                           SELECT * FROM kings_of_poland
+                           WHERE name = :king-name
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
+
+               MOVE 'Y' TO SQLSTATE-RETRY-SW
+               PERFORM UNTIL NOT SQLSTATE-RETRY-NEEDED
+                   MOVE 'N' TO SQLSTATE-RETRY-SW
+                   EXEC SQL
+                       DELETE FROM kings_of_poland
+                       WHERE name = :king-name
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-PERFORM
+
+               MOVE SQLERRD(3) TO W_DELETE-ROWCOUNT
+
+               DISPLAY W_DELETE-ROWCOUNT" row(s) deleted"
+
+      * Only log the audit entry once the row count confirms the
+      * DELETE actually removed something - a transient failure that
+      * exhausted its retries falls through to SQLSTATE-CHECK's fatal
+      * branch before this is ever reached, but a WHERE clause that
+      * matched nothing should not produce a false "DELETE succeeded"
+      * record.
+               IF W_DELETE-ROWCOUNT > 0 THEN
+                   DISPLAY "SUCCESS!"
+
+                   MOVE '03_DELETE' TO W_AUDIT-PROGRAM
+                   MOVE 'DELETE' TO W_AUDIT-OPERATION
+                   MOVE king-name TO W_AUDIT-KEY
+                   MOVE king-name TO W_AUDIT-BEFORE
+                   MOVE SPACES TO W_AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-SECTION
+               ELSE
+                   DISPLAY "FAILED!"
+                   MOVE 20 TO RETURN-CODE
+               END-IF
            END-IF.
 
            EXEC SQL
                CONNECT RESET
            END-EXEC.
            PERFORM SQLSTATE-CHECK.
+
+           MOVE '03_DELETE' TO W_TRAILER-PROGRAM.
+           MOVE W_DELETE-ROWCOUNT TO W_TRAILER-COUNT.
+           IF RETURN-CODE = 0
+               MOVE 'COMPLETE' TO W_TRAILER-STATUS
+           ELSE
+               MOVE 'FAILED' TO W_TRAILER-STATUS
+           END-IF.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
        STOP RUN.
 
        COPY 'SQLSTATE-CHECK.cpy'.
+       COPY 'DB-CONNECT.cpy'.
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
 
        
\ No newline at end of file
