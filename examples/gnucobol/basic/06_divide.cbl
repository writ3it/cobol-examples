@@ -16,20 +16,27 @@
            DISPLAY "Enter number 2: ".
            ACCEPT var-num2.
 
-           DIVIDE var-num1 BY var-num2 GIVING var-result 
-           REMAINDER var-remainder.
+           IF var-num2 = 0
+               DISPLAY "Cannot divide by zero - re-run with a "
+                   "nonzero number 2"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DIVIDE var-num1 BY var-num2 GIVING var-result
+                   REMAINDER var-remainder
 
-           DISPLAY "Divide as integers: ".
-           DISPLAY "Result : "var-result.
-           DISPLAY "Reminder : "var-remainder.
-           DISPLAY spaces.
+               DISPLAY "Divide as integers: "
+               DISPLAY "Result : "var-result
+               DISPLAY "Reminder : "var-remainder
+               DISPLAY spaces
 
-           DIVIDE var-num1 BY var-num2 GIVING var-result-dec
-           REMAINDER var-remainder-dec.
+               DIVIDE var-num1 BY var-num2 GIVING var-result-dec
+                   ROUNDED
+                   REMAINDER var-remainder-dec
 
-           DISPLAY "Divide as decimals: ".
-           DISPLAY "Result : "var-result-dec.
-           DISPLAY "Reminder : "var-remainder-dec.
-           DISPLAY spaces.
+               DISPLAY "Divide as decimals: "
+               DISPLAY "Result : "var-result-dec
+               DISPLAY "Reminder : "var-remainder-dec
+               DISPLAY spaces
+           END-IF.
 
        STOP RUN.
