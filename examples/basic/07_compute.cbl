@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 07_COMPUTE.
-       
+
        DATA DIVISION.
            WORKING-STORAGE SECTION.
            01 var-a   PIC 9(10)9 VALUE zero.
@@ -8,8 +8,37 @@
            01 var-c   PIC 9(10)9 VALUE zero.
            01 var-x   PIC 9(10)9 VALUE zero.
            01 var-result PIC z(15)9.99 VALUE zero.
-        
+
+      * ROOTS mode solves ax^2 + bx + c = 0 for x instead of
+      * evaluating y at a given x, so the coefficients here are
+      * signed and carry decimals (the other mode's unsigned whole
+      * var-a/b/c are left untouched).
+           01 W_MODE-ARG PIC X(10) VALUE SPACES.
+               88 ROOTS-MODE VALUE "ROOTS".
+           01 var-ra   PIC S9(8)V9(4) VALUE zero.
+           01 var-rb   PIC S9(8)V9(4) VALUE zero.
+           01 var-rc   PIC S9(8)V9(4) VALUE zero.
+           01 var-b-squared PIC S9(9)V9(4) VALUE zero.
+           01 var-4ac PIC S9(9)V9(4) VALUE zero.
+           01 var-discriminant PIC S9(9)V9(4) VALUE zero.
+           01 var-sqrt-disc PIC S9(8)V9(4) VALUE zero.
+           01 var-root-1 PIC S9(8)V9(4) VALUE zero.
+           01 var-root-2 PIC S9(8)V9(4) VALUE zero.
+           01 var-root-1-disp PIC -(8)9.9999.
+           01 var-root-2-disp PIC -(8)9.9999.
+
        PROCEDURE DIVISION.
+           ACCEPT W_MODE-ARG FROM COMMAND-LINE.
+
+           IF ROOTS-MODE
+               PERFORM SOLVE-ROOTS-SECTION
+           ELSE
+               PERFORM EVALUATE-Y-SECTION
+           END-IF.
+
+       STOP RUN.
+
+       EVALUATE-Y-SECTION SECTION.
            DISPLAY "Calc result of quadratic formula y = ax^2 + bx + c".
            DISPLAY spaces.
 
@@ -26,4 +55,43 @@
 
            DISPLAY "y = "var-result.
 
-       STOP RUN.
+       SOLVE-ROOTS-SECTION SECTION.
+           DISPLAY "Solve ax^2 + bx + c = 0 for x".
+           DISPLAY SPACES.
+
+           DISPLAY "Enter a:"
+           ACCEPT var-ra.
+           DISPLAY "Enter b:"
+           ACCEPT var-rb.
+           DISPLAY "Enter c:"
+           ACCEPT var-rc.
+
+      * Kept as two COMPUTEs, not one - subtracting two parenthesized
+      * multiplicative terms in a single statement has been unreliable
+      * here, so b^2 and 4ac are each totalled on their own first.
+           COMPUTE var-b-squared = var-rb * var-rb.
+           COMPUTE var-4ac = 4 * var-ra * var-rc.
+           COMPUTE var-discriminant = var-b-squared - var-4ac.
+
+           IF var-discriminant < 0
+               DISPLAY "No real roots (discriminant = "
+                   var-discriminant ")"
+           ELSE
+               COMPUTE var-sqrt-disc = FUNCTION SQRT(var-discriminant)
+               IF var-discriminant = 0
+                   COMPUTE var-root-1 =
+                       -var-rb / (2 * var-ra)
+                   MOVE var-root-1 TO var-root-1-disp
+                   DISPLAY "One repeated root: x = "
+                       var-root-1-disp
+               ELSE
+                   COMPUTE var-root-1 =
+                       (-var-rb + var-sqrt-disc) / (2 * var-ra)
+                   COMPUTE var-root-2 =
+                       (-var-rb - var-sqrt-disc) / (2 * var-ra)
+                   MOVE var-root-1 TO var-root-1-disp
+                   MOVE var-root-2 TO var-root-2-disp
+                   DISPLAY "Two roots: x = " var-root-1-disp
+                       " or x = " var-root-2-disp
+               END-IF
+           END-IF.
