@@ -0,0 +1,58 @@
+      * Batch variant of 03_ADDING - reads number pairs from
+      * add_batch_in.txt (one "num1 num2" pair per line) instead of
+      * ACCEPTing a single pair, writes each pair's sum to
+      * add_batch_out.txt, and prints a grand total line at the end.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 10_ADD_BATCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PAIRS-IN ASSIGN TO 'add_batch_in.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SUMS-OUT ASSIGN TO 'add_batch_out.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PAIRS-IN.
+           01 I_PAIR-REC.
+              02 I_NUM1 PIC 9(10).
+              02 FILLER PIC X(1).
+              02 I_NUM2 PIC 9(10).
+
+           FD SUMS-OUT.
+           01 O_SUM-REC PIC Z(19)9.
+
+           WORKING-STORAGE SECTION.
+           01 B_EOF PIC A(1) VALUE 'F'.
+           01 W_PAIR-COUNT PIC 9(6) VALUE 0.
+           01 W_SUM PIC 9(11) VALUE 0.
+           01 W_GRAND-TOTAL PIC 9(12) VALUE 0.
+           01 W_GRAND-TOTAL-DISP PIC Z(11)9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PAIRS-IN.
+           OPEN OUTPUT SUMS-OUT.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ PAIRS-IN INTO I_PAIR-REC
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD I_NUM1 I_NUM2 GIVING W_SUM
+                       ADD W_SUM TO W_GRAND-TOTAL
+                       MOVE W_SUM TO O_SUM-REC
+                       WRITE O_SUM-REC
+                       ADD 1 TO W_PAIR-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE PAIRS-IN.
+           CLOSE SUMS-OUT.
+
+           MOVE W_GRAND-TOTAL TO W_GRAND-TOTAL-DISP.
+           DISPLAY W_PAIR-COUNT" pair(s) totalled".
+           DISPLAY "Grand total: "W_GRAND-TOTAL-DISP.
+
+       STOP RUN.
