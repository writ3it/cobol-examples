@@ -10,54 +10,203 @@
                    ORGANIZATION IS LINE SEQUENTIAL.
                SELECT F-OUTPUT ASSIGN TO 'sortedOutput.dat'
                    ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT F-WORK ASSIGN TO 'work.tmp'.
-           
+               SELECT F-WORK ASSIGN TO W_WORK-FILENAME.
+
+               SELECT RUN-STATUS-FILE ASSIGN TO
+                       'daily_run_status.ctl'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_RUN-STATUS-FS.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
            FILE SECTION.
+           FD RUN-STATUS-FILE.
+           01 RUN-STATUS-REC PIC X(10).
+
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
            FD F-INPUT.
                01 INPUT-PERSON.
-                   02 IN_PERSON-ID PIC 999.
+                   02 IN_PERSON-ID PIC 9(6).
                    02 IN_PERSON-NAME PIC X(16).
                    02 IN_PERSON-SURNAME PIC X(25).
 
            FD F-OUTPUT.
                01 OUTPUT-PERSON.
-                   02 OUT_PERSON-ID PIC 999.
+                   02 OUT_PERSON-ID PIC 9(6).
                    02 OUT_PERSON-NAME PIC X(16).
                    02 OUT_PERSON-SURNAME PIC X(25).
 
            SD F-WORK.
                01 WORK-PERSON.
-                   02 WO_PERSON-ID PIC 999.
+                   02 WO_PERSON-ID PIC 9(6).
                    02 WO_PERSON-NAME PIC X(16).
                    02 WO_PERSON-SURNAME PIC X(25).
 
            01 B_EOF PIC A(1) VALUE 'F'.
 
            WORKING-STORAGE SECTION.
+
+      * Unique-per-run sort work file name, so two sort jobs running
+      * at the same time don't stomp on a shared 'work.tmp' - removed
+      * again once the sort that created it has finished with it.
+           01 W_WORK-FILENAME PIC X(30) VALUE SPACES.
+           01 W_RUN-DATE PIC 9(8).
+           01 W_RUN-TIME PIC 9(8).
+           01 W_DELETE-RC PIC 9(9) VALUE 0.
+
+      * Runtime sort key/direction choice - one ACCEPT FROM
+      * COMMAND-LINE, split into the two option words, e.g.
+      * "ID DESC" or "SURNAME ASC". Either or both may be left off;
+      * SURNAME/ASCENDING is the original default behavior.
+           01 W_SORT-ARGS PIC X(20) VALUE SPACES.
+           01 W_SORT-KEY-ARG PIC X(10) VALUE SPACES.
+               88 SORT-KEY-ID VALUE 'ID'.
+           01 W_SORT-DIR-ARG PIC X(10) VALUE SPACES.
+               88 SORT-DIR-DESC VALUE 'DESC' 'DESCENDING'.
+
            01 S-PERSON.
-               02 S_PERSON-ID PIC 999.
+               02 S_PERSON-ID PIC 9(6).
                02 S_PERSON-NAME PIC X(16).
                02 S_PERSON-SURNAME PIC X(25).
 
+           01 W_LINES-ON-PAGE PIC 99 VALUE 0.
+           01 W_LINE-COUNT PIC 9(6) VALUE 0.
+           01 W_HASH-TOTAL PIC 9(9) VALUE 0.
+
+      * Control-break-by-first-letter-of-surname tracking.
+           01 W_FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+           01 W_CURR-LETTER PIC X(1) VALUE SPACES.
+           01 W_PREV-LETTER PIC X(1) VALUE SPACES.
+           01 W_LETTER-COUNT PIC 9(6) VALUE 0.
+           01 W_PAGE-HEADING.
+               02 FILLER PIC X(6) VALUE SPACES.
+               02 FILLER PIC X(40)
+                   VALUE 'PERSON LISTING BY SURNAME'.
+           01 W_COLUMN-HEADING.
+               02 FILLER PIC X(6) VALUE 'ID'.
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE 'NAME'.
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 FILLER PIC X(25) VALUE 'SURNAME'.
+
+      * Run-status marker (see RUN-STATUS-CHECK.cpy) - this step
+      * requires 04_START_AND_DELETE to have completed since the last
+      * full cycle, and its own completion closes the cycle out so
+      * 02_WRITE can start the next one.
+           01 W_RUN-STATUS-FS PIC X(2).
+           01 RUN-STATUS-CODE PIC X(10) VALUE SPACES.
+           01 W_REQUIRED-STATUS PIC X(10) VALUE 'PURGE'.
+           01 W_NEW-STATUS PIC X(10) VALUE 'SORT'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy).
+           COPY 'JOB-TRAILER-FIELDS.cpy'.
+
        PROCEDURE DIVISION.
 
+           PERFORM CHECK-RUN-STATUS-SECTION.
+
+           ACCEPT W_RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT W_RUN-TIME FROM TIME.
+           STRING 'work_' W_RUN-DATE W_RUN-TIME '.tmp'
+               DELIMITED BY SIZE
+               INTO W_WORK-FILENAME.
+
+           ACCEPT W_SORT-ARGS FROM COMMAND-LINE.
+           UNSTRING W_SORT-ARGS DELIMITED BY ALL SPACE
+               INTO W_SORT-KEY-ARG, W_SORT-DIR-ARG.
 
-           
-           SORT F-WORK ON ASCENDING KEY OUT_PERSON-SURNAME
-           USING F-INPUT GIVING F-OUTPUT.
+           EVALUATE TRUE
+               WHEN SORT-KEY-ID AND SORT-DIR-DESC
+                   SORT F-WORK ON DESCENDING KEY OUT_PERSON-ID
+                       USING F-INPUT GIVING F-OUTPUT
+               WHEN SORT-KEY-ID
+                   SORT F-WORK ON ASCENDING KEY OUT_PERSON-ID
+                       USING F-INPUT GIVING F-OUTPUT
+               WHEN SORT-DIR-DESC
+                   SORT F-WORK ON DESCENDING KEY OUT_PERSON-SURNAME
+                       USING F-INPUT GIVING F-OUTPUT
+               WHEN OTHER
+                   SORT F-WORK ON ASCENDING KEY OUT_PERSON-SURNAME
+                       USING F-INPUT GIVING F-OUTPUT
+           END-EVALUATE.
            DISPLAY 'Finished!'.
 
            OPEN INPUT F-OUTPUT.
 
-            PERFORM UNTIL B_EOF = 'T'
+           IF SORT-KEY-ID
+               MOVE 'PERSON LISTING BY ID' TO W_PAGE-HEADING(7:40)
+           END-IF.
+
+           DISPLAY W_PAGE-HEADING.
+           DISPLAY W_COLUMN-HEADING.
+
+           PERFORM UNTIL B_EOF = 'T'
                READ F-OUTPUT INTO S-PERSON
                    AT END MOVE 'T' TO B_EOF
-                   NOT AT END DISPLAY S-PERSON
+                   NOT AT END
+                       IF NOT SORT-KEY-ID
+                           MOVE S_PERSON-SURNAME(1:1) TO W_CURR-LETTER
+                           IF W_FIRST-RECORD-SW = 'Y'
+                               MOVE W_CURR-LETTER TO W_PREV-LETTER
+                               MOVE 'N' TO W_FIRST-RECORD-SW
+                           END-IF
+                           IF W_CURR-LETTER NOT = W_PREV-LETTER
+                               PERFORM DISPLAY-LETTER-SUBTOTAL-SECTION
+                               MOVE 0 TO W_LETTER-COUNT
+                               MOVE W_CURR-LETTER TO W_PREV-LETTER
+                           END-IF
+                       END-IF
+                       DISPLAY S-PERSON
+                       ADD 1 TO W_LINE-COUNT
+                       ADD 1 TO W_LETTER-COUNT
+                       ADD 1 TO W_LINES-ON-PAGE
+                       ADD S_PERSON-ID TO W_HASH-TOTAL
+                       IF W_LINES-ON-PAGE = 20
+                           DISPLAY SPACES
+                           DISPLAY W_PAGE-HEADING
+                           DISPLAY W_COLUMN-HEADING
+                           MOVE 0 TO W_LINES-ON-PAGE
+                       END-IF
                END-READ
            END-PERFORM.
 
+           IF W_LINE-COUNT > 0 AND NOT SORT-KEY-ID
+               PERFORM DISPLAY-LETTER-SUBTOTAL-SECTION
+           END-IF.
+
            CLOSE F-OUTPUT.
 
+           CALL 'CBL_DELETE_FILE' USING W_WORK-FILENAME.
+           MOVE RETURN-CODE TO W_DELETE-RC.
+           MOVE 0 TO RETURN-CODE.
+           IF W_DELETE-RC NOT = 0
+               DISPLAY '** could not remove sort work file '
+                   W_WORK-FILENAME
+           END-IF.
+
+           PERFORM UPDATE-RUN-STATUS-SECTION.
+
+           DISPLAY SPACES.
+           DISPLAY 'Records listed : 'W_LINE-COUNT.
+           DISPLAY 'Hash total (sum of IDs) : 'W_HASH-TOTAL.
+
+           MOVE '01_SORT' TO W_TRAILER-PROGRAM.
+           MOVE W_LINE-COUNT TO W_TRAILER-COUNT.
+           MOVE 'COMPLETE' TO W_TRAILER-STATUS.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
+
        STOP RUN.
+
+       COPY 'RUN-STATUS-CHECK.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
+
+      * Prints the subtotal line for the surname-initial group that
+      * just ended (W_PREV-LETTER / W_LETTER-COUNT).
+       DISPLAY-LETTER-SUBTOTAL-SECTION SECTION.
+           DISPLAY SPACES.
+           DISPLAY '  Subtotal for letter 'W_PREV-LETTER': '
+               W_LETTER-COUNT' record(s)'.
