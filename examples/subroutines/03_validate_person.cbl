@@ -0,0 +1,44 @@
+      * Execute via CALL from another program, not directly.
+      * Callable "validate person record" routine - the same ID/name/
+      * surname checks 02_WRITE's VALIDATE-PERSON-SECTION used to run
+      * inline, pulled out so every file-maintenance program that
+      * writes a person record can CALL this instead of duplicating
+      * the checks.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 03_VALIDATE_PERSON.
+
+       DATA DIVISION.
+           LINKAGE SECTION.
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY LS_PERSON-ID
+                         PREFIX-NAME BY LS_PERSON-NAME
+                         PREFIX-SURNAME BY LS_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY LS_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY LS_PERSON-STATUS
+                         PREFIX-ACTIVE BY LS_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY LS_PERSON-INACTIVE
+                         PREFIX BY LS_PERSON.
+           01 LS-REASON PIC X(40).
+           01 LS-STATUS PIC X(1).
+               88 LS-SUCCESS VALUE '0'.
+               88 LS-FAILURE VALUE '1'.
+
+       PROCEDURE DIVISION USING LS_PERSON, LS-REASON, LS-STATUS.
+           SET LS-SUCCESS TO TRUE.
+           MOVE SPACES TO LS-REASON.
+
+           IF LS_PERSON-ID IS NOT NUMERIC OR LS_PERSON-ID = 0
+               SET LS-FAILURE TO TRUE
+               MOVE 'ID is not a valid non-zero number' TO LS-REASON
+           ELSE
+               IF LS_PERSON-NAME = SPACES
+                   SET LS-FAILURE TO TRUE
+                   MOVE 'name is blank' TO LS-REASON
+               ELSE
+                   IF LS_PERSON-SURNAME = SPACES
+                       SET LS-FAILURE TO TRUE
+                       MOVE 'surname is blank' TO LS-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       EXIT PROGRAM.
