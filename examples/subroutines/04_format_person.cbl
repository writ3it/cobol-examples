@@ -0,0 +1,35 @@
+      * Execute via CALL from another program, not directly.
+      * Callable "format person for display" routine - builds the one
+      * line DISPLAY every file-maintenance program already prints for
+      * a person record, so the layout only has to be defined once.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04_FORMAT_PERSON.
+
+       DATA DIVISION.
+           LINKAGE SECTION.
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY LS_PERSON-ID
+                         PREFIX-NAME BY LS_PERSON-NAME
+                         PREFIX-SURNAME BY LS_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY LS_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY LS_PERSON-STATUS
+                         PREFIX-ACTIVE BY LS_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY LS_PERSON-INACTIVE
+                         PREFIX BY LS_PERSON.
+           01 LS-FORMATTED PIC X(80).
+
+       PROCEDURE DIVISION USING LS_PERSON, LS-FORMATTED.
+           MOVE SPACES TO LS-FORMATTED.
+           STRING LS_PERSON-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  LS_PERSON-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  LS_PERSON-SURNAME DELIMITED BY SIZE
+                  ' (' DELIMITED BY SIZE
+                  LS_PERSON-BIRTH-YEAR DELIMITED BY SIZE
+                  ') [' DELIMITED BY SIZE
+                  LS_PERSON-STATUS DELIMITED BY SIZE
+                  ']' DELIMITED BY SIZE
+               INTO LS-FORMATTED
+           END-STRING.
+       EXIT PROGRAM.
