@@ -9,9 +9,19 @@
            LINKAGE SECTION.
            01 LS-NUMBER PIC 9(4).
            01 LS-STRING PIC A(15).
+           01 LS-STATUS PIC X(1).
+               88 LS-SUCCESS VALUE '0'.
+               88 LS-FAILURE VALUE '1'.
 
-       PROCEDURE DIVISION USING LS-NUMBER, LS-STRING.
+       PROCEDURE DIVISION USING LS-NUMBER, LS-STRING, LS-STATUS.
            DISPLAY 'Hello subroutine!'.
            DISPLAY 'String data: 'LS-STRING.
-           MOVE 3721 TO LS-NUMBER.
+
+           IF LS-STRING = SPACES
+               DISPLAY 'Subroutine error: LS-STRING is blank'
+               SET LS-FAILURE TO TRUE
+           ELSE
+               MOVE 3721 TO LS-NUMBER
+               SET LS-SUCCESS TO TRUE
+           END-IF.
        EXIT PROGRAM.
