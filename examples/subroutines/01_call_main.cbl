@@ -9,6 +9,9 @@
            WORKING-STORAGE SECTION.
            01 WS-NUMBER PIC 9(4) VALUE 1234.
            01 WS-STRING PIC A(15) VALUE 'Some string'.
+           01 WS-STATUS PIC X(1) VALUE '0'.
+               88 WS-SUCCESS VALUE '0'.
+               88 WS-FAILURE VALUE '1'.
 
        PROCEDURE DIVISION.
 
@@ -16,28 +19,37 @@
            DISPLAY 'Number: 'WS-NUMBER.
            DISPLAY 'String: 'WS-STRING.
 
-           display spaces.
-           
-           CALL '01_call_subroutine' USING WS-NUMBER, WS-STRING.
-           
            display spaces.
 
-           DISPLAY 'After CALL BY REFERENCE: '.
-           DISPLAY 'Number: 'WS-NUMBER.
-           DISPLAY 'String: 'WS-STRING.
+           CALL '01_call_subroutine' USING WS-NUMBER, WS-STRING,
+               WS-STATUS.
+
+           IF WS-FAILURE
+               DISPLAY 'Subroutine reported an error - skipping rest '
+                   'of CALL BY REFERENCE checks'
+           ELSE
+               display spaces
+               DISPLAY 'After CALL BY REFERENCE: '
+               DISPLAY 'Number: 'WS-NUMBER
+               DISPLAY 'String: 'WS-STRING
+           END-IF.
 
 
            MOVE 1234 TO WS-NUMBER.
 
-           display spaces.
-           
-           CALL '01_call_subroutine' USING BY CONTENT WS-NUMBER, 
-           WS-STRING.
-           
            display spaces.
 
-           DISPLAY 'After CALL BY CONTENT: '.
-           DISPLAY 'Number: 'WS-NUMBER.
-           DISPLAY 'String: 'WS-STRING.
+           CALL '01_call_subroutine' USING BY CONTENT WS-NUMBER,
+           WS-STRING BY REFERENCE WS-STATUS.
+
+           IF WS-FAILURE
+               DISPLAY 'Subroutine reported an error - skipping rest '
+                   'of CALL BY CONTENT checks'
+           ELSE
+               display spaces
+               DISPLAY 'After CALL BY CONTENT: '
+               DISPLAY 'Number: 'WS-NUMBER
+               DISPLAY 'String: 'WS-STRING
+           END-IF.
 
        STOP RUN.
