@@ -0,0 +1,66 @@
+      * 01_MAIN calls 01_call_subroutine by a literal baked into the
+      * source. This driver instead reads subroutine_chain.txt, one
+      * subroutine name per line, and CALLs each one through a
+      * data-driven WS-PROGRAM-NAME variable - steps can be added,
+      * removed, or reordered in the control file without recompiling
+      * this program. Every subroutine in the chain is expected to
+      * follow 01_call_subroutine's (LS-NUMBER, LS-STRING, LS-STATUS)
+      * linkage convention so the driver can check LS-STATUS the same
+      * way after each one.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 02_DYNAMIC_DRIVER.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT CHAIN-CONTROL ASSIGN TO 'subroutine_chain.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD CHAIN-CONTROL.
+           01 CC_PROGRAM-NAME PIC X(30).
+
+           WORKING-STORAGE SECTION.
+           01 B_EOF PIC A(1) VALUE 'F'.
+           01 WS-PROGRAM-NAME PIC X(30).
+           01 WS-NUMBER PIC 9(4) VALUE 1234.
+           01 WS-STRING PIC A(15) VALUE 'Some string'.
+           01 WS-STATUS PIC X(1) VALUE '0'.
+               88 WS-SUCCESS VALUE '0'.
+               88 WS-FAILURE VALUE '1'.
+           01 W_STEP-COUNT PIC 9(6) VALUE 0.
+           01 W_FAILURE-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT CHAIN-CONTROL.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ CHAIN-CONTROL INTO WS-PROGRAM-NAME
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       IF WS-PROGRAM-NAME NOT = SPACES
+                           ADD 1 TO W_STEP-COUNT
+                           DISPLAY 'Running step 'W_STEP-COUNT': '
+                               WS-PROGRAM-NAME
+                           SET WS-SUCCESS TO TRUE
+                           CALL WS-PROGRAM-NAME USING WS-NUMBER,
+                               WS-STRING, WS-STATUS
+                           IF WS-FAILURE
+                               ADD 1 TO W_FAILURE-COUNT
+                               DISPLAY '  ** step failed: '
+                                   WS-PROGRAM-NAME
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CHAIN-CONTROL.
+
+           DISPLAY 'Steps run    : 'W_STEP-COUNT.
+           DISPLAY 'Steps failed : 'W_FAILURE-COUNT.
+           IF W_FAILURE-COUNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       STOP RUN.
