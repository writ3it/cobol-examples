@@ -0,0 +1,90 @@
+      * Puts 01_IF's greater/equal/less comparison to work as a real
+      * end-of-day balancing job: counts persons.txt (the load file -
+      * see 02_WRITE's input-count) against output.dat (what actually
+      * got written) and reports whether the two control totals agree,
+      * and by how much and in which direction when they don't.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 02_FILE_BALANCE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO '../SampleData/persons.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PERSON-OUT ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS FO_PERSON-ID.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           FD PERSON-OUT.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FO_PERSON-ID
+                             PREFIX-NAME BY FO_PERSON-NAME
+                             PREFIX-SURNAME BY FO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FO_PERSON-INACTIVE
+                             PREFIX BY FO_PERSON.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 var-num1 PIC 9(9) VALUE 0.
+               01 var-num2 PIC 9(9) VALUE 0.
+               01 W_DIFFERENCE PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT PERSON-IN.
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-IN INTO FI_PERSON
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END ADD 1 TO var-num1
+               END-READ
+           END-PERFORM.
+           CLOSE PERSON-IN.
+
+           MOVE 'F' TO B_EOF.
+           OPEN INPUT PERSON-OUT.
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-OUT
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END ADD 1 TO var-num2
+               END-READ
+           END-PERFORM.
+           CLOSE PERSON-OUT.
+
+           DISPLAY 'persons.txt control total: 'var-num1.
+           DISPLAY 'output.dat  control total: 'var-num2.
+
+           IF var-num1>var-num2 THEN
+               COMPUTE W_DIFFERENCE = var-num1 - var-num2
+               DISPLAY '** OUT OF BALANCE - persons.txt is ahead by '
+                   W_DIFFERENCE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF var-num1 = var-num2 THEN
+                   DISPLAY 'In balance - control totals agree'
+               ELSE
+                   COMPUTE W_DIFFERENCE = var-num2 - var-num1
+                   DISPLAY '** OUT OF BALANCE - output.dat is ahead by '
+                       W_DIFFERENCE
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       STOP RUN.
