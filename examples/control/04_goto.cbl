@@ -22,18 +22,30 @@
            DISPLAY "Enter number 1,2 or 3:"
            ACCEPT var-switch.
 
-      * Choose paragraph depending on var-switch :) 
+      * Choose paragraph depending on var-switch :)
+      * GO TO ... DEPENDING ON falls through to the very next statement
+      * when var-switch is out of range (anything but 1, 2 or 3) -
+      * without this GO TO PARA-DEFAULT right after it, an out-of-range
+      * value would have silently dropped straight into PARA-1.
            GO TO PARA-1 PARA-2 PARA-3 DEPENDING ON var-switch.
+           GO TO PARA-DEFAULT.
 
            PARA-1.
            DISPLAY 'PARA-1'.
+           GO TO PARA-END.
 
            PARA-2.
            DISPLAY 'PARA-2'.
+           GO TO PARA-END.
 
            PARA-3.
            DISPLAY 'PARA-3'.
+           GO TO PARA-END.
 
+           PARA-DEFAULT.
+           DISPLAY 'Invalid selection - enter 1, 2 or 3'.
+
+           PARA-END.
 
        STOP RUN.
 
