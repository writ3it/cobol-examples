@@ -0,0 +1,146 @@
+      * Execute before files/02_write.cbl
+      * F_PERSON-ID is only PIC 9(6), and nothing before today checked
+      * persons.txt for a duplicate ID before 02_WRITE loads it into
+      * the keyed output.dat - a duplicate source ID either silently
+      * overwrites an existing indexed record or blows up on an
+      * INVALID KEY nothing is watching for. This sorts persons.txt by
+      * ID into a throwaway work file (same unique dynamic work-file
+      * name and CBL_DELETE_FILE cleanup 01_SORT uses) and reports
+      * every ID that comes up more than once before the load is ever
+      * allowed to proceed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04_DUP_CHECK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO '../SampleData/persons.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SORTED-OUT ASSIGN TO W_SORTED-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT F-WORK ASSIGN TO W_WORK-FILENAME.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           FD SORTED-OUT.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY SO_PERSON-ID
+                             PREFIX-NAME BY SO_PERSON-NAME
+                             PREFIX-SURNAME BY SO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY SO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY SO_PERSON-STATUS
+                             PREFIX-ACTIVE BY SO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY SO_PERSON-INACTIVE
+                             PREFIX BY SO_PERSON.
+
+           SD F-WORK.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY WO_PERSON-ID
+                             PREFIX-NAME BY WO_PERSON-NAME
+                             PREFIX-SURNAME BY WO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY WO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY WO_PERSON-STATUS
+                             PREFIX-ACTIVE BY WO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY WO_PERSON-INACTIVE
+                             PREFIX BY WO_PERSON.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+
+      * Unique-per-run work/sorted file names, same convention
+      * 01_SORT uses, cleaned up again once the scan has finished.
+               01 W_WORK-FILENAME PIC X(30) VALUE SPACES.
+               01 W_SORTED-FILENAME PIC X(30) VALUE SPACES.
+               01 W_RUN-DATE PIC 9(8).
+               01 W_RUN-TIME PIC 9(8).
+               01 W_DELETE-RC PIC 9(9) VALUE 0.
+
+               01 W_FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+               01 W_PREV-ID PIC 9(6) VALUE 0.
+               01 W_GROUP-COUNT PIC 9(6) VALUE 0.
+               01 W_DUP-ID-COUNT PIC 9(6) VALUE 0.
+               01 W_RECORD-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT W_RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT W_RUN-TIME FROM TIME.
+           STRING 'dupchk_work_' W_RUN-DATE W_RUN-TIME '.tmp'
+               DELIMITED BY SIZE
+               INTO W_WORK-FILENAME.
+           STRING 'dupchk_sorted_' W_RUN-DATE W_RUN-TIME '.tmp'
+               DELIMITED BY SIZE
+               INTO W_SORTED-FILENAME.
+
+           SORT F-WORK ON ASCENDING KEY WO_PERSON-ID
+               USING PERSON-IN GIVING SORTED-OUT.
+
+           OPEN INPUT SORTED-OUT.
+
+           PERFORM UNTIL B_EOF = 'T'
+               READ SORTED-OUT
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD 1 TO W_RECORD-COUNT
+                       IF W_FIRST-RECORD-SW = 'Y'
+                           MOVE SO_PERSON-ID TO W_PREV-ID
+                           MOVE 'N' TO W_FIRST-RECORD-SW
+                           MOVE 1 TO W_GROUP-COUNT
+                       ELSE
+                           IF SO_PERSON-ID = W_PREV-ID
+                               ADD 1 TO W_GROUP-COUNT
+                           ELSE
+                               PERFORM REPORT-GROUP-IF-DUP-SECTION
+                               MOVE SO_PERSON-ID TO W_PREV-ID
+                               MOVE 1 TO W_GROUP-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF W_RECORD-COUNT > 0
+               PERFORM REPORT-GROUP-IF-DUP-SECTION
+           END-IF.
+
+           CLOSE SORTED-OUT.
+
+           CALL 'CBL_DELETE_FILE' USING W_SORTED-FILENAME.
+           MOVE RETURN-CODE TO W_DELETE-RC.
+           MOVE 0 TO RETURN-CODE.
+
+           CALL 'CBL_DELETE_FILE' USING W_WORK-FILENAME.
+           MOVE RETURN-CODE TO W_DELETE-RC.
+           MOVE 0 TO RETURN-CODE.
+
+           DISPLAY W_RECORD-COUNT' record(s) scanned, '
+               W_DUP-ID-COUNT' duplicate ID(s) found'.
+
+           IF W_DUP-ID-COUNT > 0
+               DISPLAY '** DUPLICATE IDs FOUND - load should not '
+                   'proceed until resolved'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       STOP RUN.
+
+      * Reports the ID group just finished (W_PREV-ID/W_GROUP-COUNT)
+      * if it appeared more than once.
+       REPORT-GROUP-IF-DUP-SECTION SECTION.
+           IF W_GROUP-COUNT > 1
+               ADD 1 TO W_DUP-ID-COUNT
+               DISPLAY '** duplicate ID 'W_PREV-ID' appears '
+                   W_GROUP-COUNT' time(s) in persons.txt'
+           END-IF.
