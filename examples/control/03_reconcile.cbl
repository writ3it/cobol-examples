@@ -0,0 +1,150 @@
+      * Standing end-of-day reconciliation between the LINE SEQUENTIAL
+      * source (persons.txt) and the INDEXED result (output.dat) -
+      * 02_WRITE just streams one into the other and trusts it worked.
+      * This checks record counts and a control total (sum of IDs) the
+      * way 02_FILE_BALANCE already does, then goes one step further
+      * and names exactly which ID is missing from output.dat, and
+      * whether output.dat is carrying any ID persons.txt no longer
+      * has (e.g. a stale file from a run that never got rebuilt).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 03_RECONCILE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PERSON-IN ASSIGN TO '../SampleData/persons.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PERSON-OUT ASSIGN TO 'output.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS FO_PERSON-ID.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD PERSON-IN.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
+           FD PERSON-OUT.
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FO_PERSON-ID
+                             PREFIX-NAME BY FO_PERSON-NAME
+                             PREFIX-SURNAME BY FO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FO_PERSON-INACTIVE
+                             PREFIX BY FO_PERSON.
+
+           WORKING-STORAGE SECTION.
+               01 B_EOF PIC A(1) VALUE 'F'.
+               01 W_IN-COUNT PIC 9(9) VALUE 0.
+               01 W_OUT-COUNT PIC 9(9) VALUE 0.
+               01 W_IN-ID-SUM PIC 9(12) VALUE 0.
+               01 W_OUT-ID-SUM PIC 9(12) VALUE 0.
+               01 W_MISSING-FROM-OUT-COUNT PIC 9(6) VALUE 0.
+               01 W_MISSING-FROM-IN-COUNT PIC 9(6) VALUE 0.
+               01 W_SEARCH-ID PIC 9(6).
+               01 W_FOUND-SW PIC A(1).
+
+       PROCEDURE DIVISION.
+
+      * Pass 1 - walk persons.txt, total it, and probe output.dat by
+      * key for every ID so a missing load can be named, not just
+      * counted.
+           OPEN INPUT PERSON-IN.
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-IN
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD 1 TO W_IN-COUNT
+                       ADD FI_PERSON-ID TO W_IN-ID-SUM
+                       PERFORM CHECK-OUTPUT-HAS-ID-SECTION
+                       IF W_FOUND-SW = 'N'
+                           ADD 1 TO W_MISSING-FROM-OUT-COUNT
+                           DISPLAY '** missing from output.dat: '
+                               FI_PERSON-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PERSON-IN.
+
+      * Pass 2 - walk output.dat, total it, and re-scan persons.txt
+      * for every ID to name anything output.dat is carrying that
+      * persons.txt no longer has.
+           MOVE 'F' TO B_EOF.
+           OPEN INPUT PERSON-OUT.
+           PERFORM UNTIL B_EOF = 'T'
+               READ PERSON-OUT NEXT RECORD
+                   AT END MOVE 'T' TO B_EOF
+                   NOT AT END
+                       ADD 1 TO W_OUT-COUNT
+                       ADD FO_PERSON-ID TO W_OUT-ID-SUM
+                       PERFORM CHECK-PERSONS-HAS-ID-SECTION
+                       IF W_FOUND-SW = 'N'
+                           ADD 1 TO W_MISSING-FROM-IN-COUNT
+                           DISPLAY '** missing from persons.txt: '
+                               FO_PERSON-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PERSON-OUT.
+
+           DISPLAY 'persons.txt: 'W_IN-COUNT' record(s), ID total '
+               W_IN-ID-SUM.
+           DISPLAY 'output.dat : 'W_OUT-COUNT' record(s), ID total '
+               W_OUT-ID-SUM.
+
+           IF W_IN-COUNT = W_OUT-COUNT AND W_IN-ID-SUM = W_OUT-ID-SUM
+                   AND W_MISSING-FROM-OUT-COUNT = 0
+                   AND W_MISSING-FROM-IN-COUNT = 0
+               DISPLAY 'In balance - counts, ID totals and ID sets all '
+                   'agree'
+           ELSE
+               DISPLAY '** OUT OF BALANCE - '
+                   W_MISSING-FROM-OUT-COUNT' ID(s) missing from '
+                   'output.dat, '
+                   W_MISSING-FROM-IN-COUNT' ID(s) missing from '
+                   'persons.txt'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       STOP RUN.
+
+      * Looks up one persons.txt ID in output.dat by its record key,
+      * without disturbing the PERSON-OUT position used by Pass 2.
+           CHECK-OUTPUT-HAS-ID-SECTION SECTION.
+               MOVE 'Y' TO W_FOUND-SW.
+               MOVE FI_PERSON-ID TO W_SEARCH-ID.
+               OPEN INPUT PERSON-OUT.
+               MOVE W_SEARCH-ID TO FO_PERSON-ID.
+               READ PERSON-OUT
+                   INVALID KEY MOVE 'N' TO W_FOUND-SW
+               END-READ.
+               CLOSE PERSON-OUT.
+
+      * Looks up one output.dat ID in persons.txt by a full sequential
+      * rescan - persons.txt has no key to read by, so this is a
+      * straight linear search.
+           CHECK-PERSONS-HAS-ID-SECTION SECTION.
+               MOVE 'N' TO W_FOUND-SW.
+               MOVE FO_PERSON-ID TO W_SEARCH-ID.
+               OPEN INPUT PERSON-IN.
+               PERFORM UNTIL W_FOUND-SW = 'Y'
+                   READ PERSON-IN
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           IF FI_PERSON-ID = W_SEARCH-ID
+                               MOVE 'Y' TO W_FOUND-SW
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE PERSON-IN.
