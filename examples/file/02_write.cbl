@@ -12,52 +12,208 @@
                SELECT PERSON-OUT ASSIGN TO 'output.dat'
                    ORGANIZATION IS INDEXED
                    ACCESS IS DYNAMIC
-                   RECORD KEY IS FO_PERSON-ID.
-              
+                   RECORD KEY IS FO_PERSON-ID
+                   ALTERNATE RECORD KEY IS FO_PERSON-SURNAME
+                       WITH DUPLICATES.
+
+               SELECT RUN-STATUS-FILE ASSIGN TO 'daily_run_status.ctl'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS W_RUN-STATUS-FS.
+
+               SELECT AUDIT-LOG ASSIGN TO 'audit_trail.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT EXCEPTIONS-FILE ASSIGN TO 'load_exceptions.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT JOB-TRAILER-LOG ASSIGN TO 'batch_trailer.log'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
+           FD RUN-STATUS-FILE.
+           01 RUN-STATUS-REC PIC X(10).
+
+           COPY 'AUDIT-LOG.cpy'.
+           COPY 'JOB-TRAILER-LOG.cpy'.
+
+           FD EXCEPTIONS-FILE.
+           01 E_EXCEPTION-REC.
+              02 E_PERSON-ID PIC X(6).
+              02 FILLER PIC X(1) VALUE SPACE.
+              02 E_PERSON-NAME PIC X(16).
+              02 FILLER PIC X(1) VALUE SPACE.
+              02 E_PERSON-SURNAME PIC X(25).
+              02 FILLER PIC X(1) VALUE SPACE.
+              02 E_REASON PIC X(40).
+
            FD PERSON-IN.
-               01 FI_PERSON.
-                  02 FI_PERSON-ID PIC 999.
-                  02 FI_PERSON-NAME PIC X(16).
-                  02 FI_PERSON-SURNAME PIC X(25).
-           
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FI_PERSON-ID
+                             PREFIX-NAME BY FI_PERSON-NAME
+                             PREFIX-SURNAME BY FI_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FI_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FI_PERSON-STATUS
+                             PREFIX-ACTIVE BY FI_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FI_PERSON-INACTIVE
+                             PREFIX BY FI_PERSON.
+
            FD PERSON-OUT.
-               01 FO_PERSON.
-                  02 FO_PERSON-ID PIC 999.
-                  02 FO_PERSON-NAME PIC X(16).
-                  02 FO_PERSON-SURNAME PIC X(25).
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY FO_PERSON-ID
+                             PREFIX-NAME BY FO_PERSON-NAME
+                             PREFIX-SURNAME BY FO_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY FO_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY FO_PERSON-STATUS
+                             PREFIX-ACTIVE BY FO_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY FO_PERSON-INACTIVE
+                             PREFIX BY FO_PERSON.
 
            WORKING-STORAGE SECTION.
-               01 S_PERSON.
-                   02 S_PERSON-ID PIC 999.
-                   02 S_PERSON-NAME PIC X(16).
-                   02 S_PERSON-SURNAME PIC X(25).
+               COPY 'PERSON-RECORD.cpy'
+                   REPLACING PREFIX-ID BY S_PERSON-ID
+                             PREFIX-NAME BY S_PERSON-NAME
+                             PREFIX-SURNAME BY S_PERSON-SURNAME
+                             PREFIX-BIRTH-YEAR BY S_PERSON-BIRTH-YEAR
+                             PREFIX-STATUS BY S_PERSON-STATUS
+                             PREFIX-ACTIVE BY S_PERSON-ACTIVE
+                             PREFIX-INACTIVE BY S_PERSON-INACTIVE
+                             PREFIX BY S_PERSON.
                01 B_EOF PIC A(1) VALUE 'F'.
+               01 W_IN-COUNT PIC 9(6) VALUE 0.
+               01 W_OUT-COUNT PIC 9(6) VALUE 0.
+               01 W_REJECT-COUNT PIC 9(6) VALUE 0.
+
+      * Data-quality validation ahead of the WRITE - a failing record
+      * is routed to EXCEPTIONS-FILE instead of output.dat so a blank
+      * name, a non-numeric ID or an all-spaces surname surfaces right
+      * away instead of loading silently.
+               01 W_VALID-SW PIC X(1).
+                   88 RECORD-VALID VALUE 'Y'.
+               01 W_REJECT-REASON PIC X(40).
+               01 W_VALIDATE-STATUS PIC X(1).
+                   88 VALIDATE-OK VALUE '0'.
+
+      * One line per person, built by the shared 04_FORMAT_PERSON
+      * subroutine instead of a DISPLAY of the whole FO_PERSON group.
+               01 W_FORMATTED-PERSON PIC X(80).
+
+      * Run-status marker (see RUN-STATUS-CHECK.cpy) - 02_WRITE is the
+      * first step of the daily cycle, so it always rebuilds output.dat
+      * from persons.txt and starts a fresh cycle rather than checking
+      * a prerequisite of its own.
+               01 W_RUN-STATUS-FS PIC X(2).
+               01 RUN-STATUS-CODE PIC X(10) VALUE SPACES.
+               01 W_REQUIRED-STATUS PIC X(10).
+               01 W_NEW-STATUS PIC X(10) VALUE 'WRITE'.
+
+      * Shared audit trail (see AUDIT-TRAIL.cpy) - output.dat is
+      * rebuilt empty every run, so there is no before-image for the
+      * initial load, only the after-image just written.
+               COPY 'AUDIT-FIELDS.cpy'.
+
+      * Job-level run trailer (see JOB-TRAILER.cpy) - written once,
+      * right before STOP RUN, so a night's run can be confirmed
+      * against batch_trailer.log.
+               COPY 'JOB-TRAILER-FIELDS.cpy'.
 
        PROCEDURE DIVISION.
            OPEN INPUT PERSON-IN.
            OPEN OUTPUT PERSON-OUT.
            CLOSE PERSON-OUT.
            OPEN I-O PERSON-OUT.
+           OPEN OUTPUT EXCEPTIONS-FILE.
 
                PERFORM UNTIL B_EOF = 'T'
                    READ PERSON-IN INTO FO_PERSON
                        AT END MOVE 'T' TO B_EOF
-                       NOT AT END DISPLAY FO_PERSON
+                       NOT AT END
+                           CALL '04_FORMAT_PERSON' USING FO_PERSON,
+                               W_FORMATTED-PERSON
+                           DISPLAY W_FORMATTED-PERSON
+                           ADD 1 TO W_IN-COUNT
                    END-READ
                    IF NOT B_EOF = 'T' THEN
-                       WRITE FO_PERSON 
-                       END-WRITE
+                       PERFORM VALIDATE-PERSON-SECTION
+                       IF RECORD-VALID
+                           WRITE FO_PERSON
+                               INVALID KEY
+                                   MOVE
+                                   'duplicate ID, already on file' TO
+                                       W_REJECT-REASON
+                                   PERFORM REJECT-RECORD-SECTION
+                               NOT INVALID KEY
+                                   ADD 1 TO W_OUT-COUNT
+
+                                   MOVE '02_WRITE' TO W_AUDIT-PROGRAM
+                                   MOVE 'INSERT' TO W_AUDIT-OPERATION
+                                   MOVE FO_PERSON-ID TO W_AUDIT-KEY
+                                   MOVE SPACES TO W_AUDIT-BEFORE
+                                   MOVE FO_PERSON TO W_AUDIT-AFTER
+                                   PERFORM WRITE-AUDIT-SECTION
+                           END-WRITE
+                       ELSE
+                           PERFORM REJECT-RECORD-SECTION
+                       END-IF
                    END-IF
                END-PERFORM.
 
            CLOSE PERSON-OUT.
            CLOSE PERSON-IN.
+           CLOSE EXCEPTIONS-FILE.
 
+           DISPLAY "Input records read  : "W_IN-COUNT.
+           DISPLAY "Output records wrote: "W_OUT-COUNT.
+           DISPLAY "Records rejected    : "W_REJECT-COUNT.
+           IF W_IN-COUNT NOT = W_OUT-COUNT + W_REJECT-COUNT
+               DISPLAY "** MISMATCH - input/output record counts "
+                   "do not agree **"
+               MOVE 16 TO RETURN-CODE
+               MOVE 'FAILED' TO W_TRAILER-STATUS
+           ELSE
+               PERFORM UPDATE-RUN-STATUS-SECTION
+               MOVE 'COMPLETE' TO W_TRAILER-STATUS
+           END-IF.
+
+           MOVE '02_WRITE' TO W_TRAILER-PROGRAM.
+           MOVE W_OUT-COUNT TO W_TRAILER-COUNT.
+           PERFORM WRITE-JOB-TRAILER-SECTION.
 
        STOP RUN.
 
+      * Checks the record just read for the minimum this load insists
+      * on - CALLs the shared 03_VALIDATE_PERSON subroutine instead of
+      * running the ID/name/surname checks inline, and translates its
+      * LS-STATUS into W_VALID-SW for the caller.
+       VALIDATE-PERSON-SECTION SECTION.
+           CALL '03_VALIDATE_PERSON' USING FO_PERSON, W_REJECT-REASON,
+               W_VALIDATE-STATUS.
+
+           IF VALIDATE-OK
+               MOVE 'Y' TO W_VALID-SW
+           ELSE
+               MOVE 'N' TO W_VALID-SW
+           END-IF.
+
+      * Logs the current FO_PERSON (and why it didn't get written) to
+      * EXCEPTIONS-FILE and keeps the load going instead of stopping
+      * or dropping the record silently - shared by a failed
+      * VALIDATE-PERSON-SECTION check and a WRITE that came back
+      * INVALID KEY (duplicate ID already on output.dat).
+       REJECT-RECORD-SECTION SECTION.
+           ADD 1 TO W_REJECT-COUNT.
+           MOVE FO_PERSON-ID TO E_PERSON-ID.
+           MOVE FO_PERSON-NAME TO E_PERSON-NAME.
+           MOVE FO_PERSON-SURNAME TO E_PERSON-SURNAME.
+           MOVE W_REJECT-REASON TO E_REASON.
+           WRITE E_EXCEPTION-REC
+           END-WRITE.
+           DISPLAY '** rejected - 'W_REJECT-REASON': '
+               FO_PERSON-NAME' 'FO_PERSON-SURNAME.
+
+       COPY 'RUN-STATUS-CHECK.cpy'.
+       COPY 'AUDIT-TRAIL.cpy'.
+       COPY 'JOB-TRAILER.cpy'.
+
 
        
\ No newline at end of file
