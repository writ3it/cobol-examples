@@ -12,16 +12,26 @@
        DATA DIVISION.
            FILE SECTION.
            FD PERSON.
-           01 F_PERSON.
-              02 F_PERSON-ID PIC 999.
-              02 F_PERSON-NAME PIC X(16).
-              02 F_PERSON-SURNAME PIC X(25).
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY F_PERSON-ID
+                         PREFIX-NAME BY F_PERSON-NAME
+                         PREFIX-SURNAME BY F_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY F_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY F_PERSON-STATUS
+                         PREFIX-ACTIVE BY F_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY F_PERSON-INACTIVE
+                         PREFIX BY F_PERSON.
 
            WORKING-STORAGE SECTION.
-           01 S_PERSON.
-               02 S_PERSON-ID PIC 999.
-               02 S_PERSON-NAME PIC X(16).
-               02 S_PERSON-SURNAME PIC X(25).
+           COPY 'PERSON-RECORD.cpy'
+               REPLACING PREFIX-ID BY S_PERSON-ID
+                         PREFIX-NAME BY S_PERSON-NAME
+                         PREFIX-SURNAME BY S_PERSON-SURNAME
+                         PREFIX-BIRTH-YEAR BY S_PERSON-BIRTH-YEAR
+                         PREFIX-STATUS BY S_PERSON-STATUS
+                         PREFIX-ACTIVE BY S_PERSON-ACTIVE
+                         PREFIX-INACTIVE BY S_PERSON-INACTIVE
+                         PREFIX BY S_PERSON.
            01 B_EOF PIC A(1) VALUE 'F'.
 
        PROCEDURE DIVISION.
